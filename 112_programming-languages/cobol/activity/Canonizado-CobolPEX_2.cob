@@ -1,20 +1,492 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. PRACTICE3.
+000100*================================================================*
+000200* PROGRAM:     PRACTICE3                                        *
+000300* PURPOSE:     BATCH CLASS GRADING - READS A GRADE-FILE OF      *
+000400*              STUDENT/SUBJECT GRADE RECORDS, WEIGHTS EACH ONE  *
+000500*              BY ITS CURRICULUM-MASTER UNIT LOAD, ROLLS THEM   *
+000600*              UP INTO A GENERAL WEIGHTED AVERAGE PER STUDENT,  *
+000700*              AND PRINTS A PASS/FAIL REPORT WITH TRAILING      *
+000800*              TOTALS.  EVERY GRADE DECISION IS ALSO WRITTEN TO *
+000900*              AN AUDIT LOG, AND A CHECKPOINT IS DROPPED EVERY   *
+001000*              FEW STUDENTS SO A RESTART CAN SKIP AHEAD.         *
+001100*                                                                *
+001200* MOD-LOG                                                        *
+001300*   2025-01-12  MC  ORIGINAL - SINGLE ACCEPT'D GRADE, ONE CUTOFF.*
+001400*   2026-08-08  MC  CONVERTED TO A GRADE-FILE BATCH LOOP WITH A  *
+001500*                   MULTI-SUBJECT GWA, A CURRICULUM-MASTER UNIT  *
+001600*                   LOOKUP, AN AUDIT TRAIL, AND CHECKPOINT/      *
+001700*                   RESTART SUPPORT FOR LARGE RUNS.              *
+001800*================================================================*
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. PRACTICE3.
+002100 AUTHOR. M-CANONIZADO.
+002200 INSTALLATION. BICOL-UNIVERSITY-REGISTRAR.
+002300 DATE-WRITTEN. 2025-01-12.
+002400 DATE-COMPILED.
+002500
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT GRADE-FILE ASSIGN TO "GRDFILE"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003050         FILE STATUS IS WS-GRDFILE-STATUS.
+003100
+003200     SELECT CURRICULUM-MASTER ASSIGN TO "CURRMAST"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS RANDOM
+003500         RECORD KEY IS CURR-SUBJ-CODE
+003600         FILE STATUS IS WS-CURRMAST-STATUS.
+003700
+003800     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+003950         FILE STATUS IS WS-AUDITLOG-STATUS.
+004000
+004100     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004250         FILE STATUS IS WS-CKPTFILE-STATUS.
+004300
+004400     SELECT RESTART-PARM ASSIGN TO "RESTPARM"
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS WS-PARM-STATUS.
+004700
+004800     SELECT REPORT-FILE ASSIGN TO "GRDRPT"
+004900         ORGANIZATION IS LINE SEQUENTIAL.
+005000
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  GRADE-FILE
+005400     LABEL RECORDS ARE OMITTED.
+005500     COPY GRDREC.
+005600
+005700 FD  CURRICULUM-MASTER
+005800     LABEL RECORDS ARE STANDARD.
+005900     COPY CURRREC.
+006000
+006100 FD  AUDIT-FILE
+006200     LABEL RECORDS ARE OMITTED.
+006300     COPY AUDTREC.
+006400
+006500 FD  CHECKPOINT-FILE
+006600     LABEL RECORDS ARE OMITTED.
+006700     COPY CKPTREC.
+006800
+006900 FD  RESTART-PARM
+007000     LABEL RECORDS ARE OMITTED.
+007100     COPY PARMREC.
+007200
+007300 FD  REPORT-FILE
+007400     LABEL RECORDS ARE OMITTED.
+007500 01  REPORT-LINE                     PIC X(132).
+007600
+007700 WORKING-STORAGE SECTION.
+007800     COPY PRTCTL.
+007900
+008000 01  WS-FILE-STATUSES.
+008050     05  WS-GRDFILE-STATUS           PIC X(02) VALUE "00".
+008100     05  WS-CURRMAST-STATUS          PIC X(02) VALUE "00".
+008150     05  WS-AUDITLOG-STATUS          PIC X(02) VALUE "00".
+008180     05  WS-CKPTFILE-STATUS          PIC X(02) VALUE "00".
+008200     05  WS-PARM-STATUS              PIC X(02) VALUE "00".
+008300
+008400 01  WS-SWITCHES.
+008500     05  WS-EOF-SW                   PIC X(01) VALUE "N".
+008600         88  WS-EOF                      VALUE "Y".
+008700     05  WS-FIRST-REC-SW             PIC X(01) VALUE "Y".
+008800         88  WS-FIRST-RECORD             VALUE "Y".
+008900
+009000 01  WS-SUBSCRIPTS.
+009100     05  WS-SUB                      PIC 99 VALUE ZERO.
+009200
+009300 01  WS-COUNTERS.
+009400     05  WS-PASS-COUNT               PIC 9(05) VALUE ZERO.
+009500     05  WS-FAIL-COUNT               PIC 9(05) VALUE ZERO.
+009600     05  WS-STUDENTS-SINCE-CKPT      PIC 99    VALUE ZERO.
+009700     05  WS-CKPT-INTERVAL            PIC 99    VALUE 2.
+009800
+009900 01  WS-ACCUMULATORS.
+010000     05  WS-WEIGHTED-SUM             PIC 9(07)V99 VALUE ZERO.
+010100     05  WS-TOTAL-UNITS              PIC 9(04)V9  VALUE ZERO.
+010200     05  WS-GWA                      PIC 999V99   VALUE ZERO.
+010300
+010400 01  WS-PREV-STU-NUMBER              PIC 9(09) VALUE ZERO.
+010500 01  WS-RESTART-STU-NUMBER           PIC 9(09) VALUE ZERO.
+010600
+010700 01  WS-RUN-DATE-TIME.
+010800     05  WS-RUN-DATE                 PIC 9(08).
+010900     05  WS-RUN-TIME                 PIC 9(06).
+011000
+011100 01  WS-RESULT-TEXT                  PIC X(06).
+011200
+011300*--------------------------------------------------------------*
+011400* SEED DATA - SAMPLE CURRICULUM AND GRADE TRANSACTIONS LOADED  *
+011500* AT THE START OF EACH RUN SO THE BATCH LOOP HAS INPUT TO WORK  *
+011600* AGAINST.  A REAL RUN POINTS CURRMAST/GRDFILE AT THE           *
+011700* REGISTRAR'S OWN FILES INSTEAD.                                *
+011800*--------------------------------------------------------------*
+011900 01  WS-CURR-SEED-VALUES.
+012000     05  FILLER PIC X(28) VALUE "CS101 INTRO TO COMPUTING  30".
+012100     05  FILLER PIC X(28) VALUE "MATH01COLLEGE ALGEBRA     30".
+012200     05  FILLER PIC X(28) VALUE "ENG101COMM ARTS AND SKILLS20".
+012300
+012400 01  WS-CURR-SEED-TABLE REDEFINES WS-CURR-SEED-VALUES.
+012500     05  WS-CS-ENTRY OCCURS 3 TIMES.
+012600         10  WS-CS-SUBJ-CODE         PIC X(06).
+012700         10  WS-CS-SUBJ-TITLE        PIC X(20).
+012800         10  WS-CS-SUBJ-UNITS        PIC 9V9.
+012900
+013000 01  WS-GRADE-SEED-VALUES.
+013100     05  FILLER PIC X(18) VALUE "000000001CS101 085".
+013200     05  FILLER PIC X(18) VALUE "000000001MATH01078".
+013300     05  FILLER PIC X(18) VALUE "000000001ENG101090".
+013400     05  FILLER PIC X(18) VALUE "000000002CS101 060".
+013500     05  FILLER PIC X(18) VALUE "000000002MATH01065".
+013600     05  FILLER PIC X(18) VALUE "000000002ENG101070".
+013700
+013800 01  WS-GRADE-SEED-TABLE REDEFINES WS-GRADE-SEED-VALUES.
+013900     05  WS-GS-ENTRY OCCURS 6 TIMES.
+014000         10  WS-GS-STU-NUMBER        PIC 9(09).
+014100         10  WS-GS-SUBJ-CODE         PIC X(06).
+014200         10  WS-GS-GRADE             PIC 999.
+014300
+014400 01  WS-GRADE-DETAIL.
+014500     05  WS-GD-NUMBER                PIC 9(09).
+014600     05  FILLER                      PIC X(03) VALUE SPACES.
+014700     05  WS-GD-GWA                   PIC ZZ9.99.
+014800     05  FILLER                      PIC X(03) VALUE SPACES.
+014900     05  WS-GD-RESULT                PIC X(06).
+015000
+015100 01  WS-SUMMARY-LINE.
+015110     05  FILLER          PIC X(14) VALUE "TOTAL PASSED:".
+015200     05  WS-SUM-PASS     PIC ZZZZ9.
+015300     05  FILLER          PIC X(04) VALUE SPACES.
+015400     05  FILLER          PIC X(14) VALUE "TOTAL FAILED:".
+015500     05  WS-SUM-FAIL     PIC ZZZZ9.
+015700
+015800 PROCEDURE DIVISION.
+015900 0000-MAINLINE.
+016000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+016100     PERFORM 2000-PROCESS-GRADES THRU 2000-EXIT.
+016200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+016300     STOP RUN.
+016400
+016500*----------------------------------------------------------*
+016600* 1000-INITIALIZE - LOAD THE CURRICULUM AND GRADE SEED       *
+016700* DATA, READ THE RESTART PARAMETER, AND OPEN THE FILES       *
+016800* THE BATCH LOOP WILL READ AND WRITE.                        *
+016900*----------------------------------------------------------*
+017000 1000-INITIALIZE.
+017100     PERFORM 1100-LOAD-CURRICULUM THRU 1100-EXIT.
+017200     PERFORM 1200-LOAD-GRADE-FILE THRU 1200-EXIT.
+017300     PERFORM 1300-GET-RESTART-POINT THRU 1300-EXIT.
+017400     OPEN INPUT GRADE-FILE.
+017410     IF WS-GRDFILE-STATUS NOT = "00"
+017420         DISPLAY "PRACTICE3: GRADE-FILE OPEN FAILED, STATUS="
+017430                 WS-GRDFILE-STATUS
+017440         GO TO 9999-ABEND
+017450     END-IF.
+017500     OPEN INPUT CURRICULUM-MASTER.
+017510     PERFORM 1900-CHECK-CURRMAST-STATUS THRU 1900-EXIT.
+017600     OPEN EXTEND AUDIT-FILE.
+017610     IF WS-AUDITLOG-STATUS NOT = "00"
+017620         DISPLAY "PRACTICE3: AUDIT-FILE OPEN FAILED, STATUS="
+017630                 WS-AUDITLOG-STATUS
+017640         GO TO 9999-ABEND
+017650     END-IF.
+017700     OPEN EXTEND CHECKPOINT-FILE.
+017710     IF WS-CKPTFILE-STATUS NOT = "00"
+017720         DISPLAY "PRACTICE3: CHECKPOINT-FILE OPEN FAILED, STATUS="
+017730                 WS-CKPTFILE-STATUS
+017740         GO TO 9999-ABEND
+017750     END-IF.
+017800     OPEN OUTPUT REPORT-FILE.
+017900     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+018000     ACCEPT WS-RUN-TIME FROM TIME.
+018100     MOVE ZERO TO WS-PASS-COUNT.
+018200     MOVE ZERO TO WS-FAIL-COUNT.
+018300     MOVE ZERO TO WS-STUDENTS-SINCE-CKPT.
+018400     MOVE "BICOL UNIVERSITY - CLASS GRADE REPORT" TO
+018500         PRT-TITLE-TEXT.
+018600     MOVE "STUDENT NO.   GWA     RESULT" TO PRT-HEAD1-TEXT.
+018700     MOVE "-----------  ------   ------" TO PRT-HEAD2-TEXT.
+018800     MOVE 99 TO PRT-LINE-COUNT.
+018900 1000-EXIT.
+019000     EXIT.
+019100
+019200 1100-LOAD-CURRICULUM.
+019210     OPEN INPUT CURRICULUM-MASTER.
+019220     IF WS-CURRMAST-STATUS = "00"
+019230         CLOSE CURRICULUM-MASTER
+019240     ELSE
+019250         IF WS-CURRMAST-STATUS = "35"
+019260             PERFORM 1120-SEED-CURRICULUM THRU 1120-EXIT
+019270         ELSE
+019280             DISPLAY "PRACTICE3: CURRICULUM-MASTER OPEN INPUT "
+019290                     "FAILED, STATUS=" WS-CURRMAST-STATUS
+019291             GO TO 9999-ABEND
+019292         END-IF
+019293     END-IF.
+019700 1100-EXIT.
+019800     EXIT.
 
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 GRADE PIC 999.
+019810*----------------------------------------------------------*
+019820* 1120-SEED-CURRICULUM - FIRST RUN ONLY: BUILD A BRAND NEW  *
+019830* CURRICULUM-MASTER FROM THE SEED ROWS BELOW.               *
+019840*----------------------------------------------------------*
+019850 1120-SEED-CURRICULUM.
+019860     OPEN OUTPUT CURRICULUM-MASTER.
+019870     IF WS-CURRMAST-STATUS NOT = "00"
+019880         DISPLAY "PRACTICE3: CURRICULUM-MASTER OPEN OUTPUT "
+019890                 "FAILED, STATUS=" WS-CURRMAST-STATUS
+019900         GO TO 9999-ABEND
+019910     END-IF.
+019920     PERFORM 1110-WRITE-CURRICULUM-ROW THRU 1110-EXIT
+019930         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3.
+019940     CLOSE CURRICULUM-MASTER.
+019950 1120-EXIT.
+019960     EXIT.
 
-        PROCEDURE DIVISION.
-            DISPLAY "Input your grade: " WITH NO ADVANCING.
-            ACCEPT GRADE.
+020000 1110-WRITE-CURRICULUM-ROW.
+020100     MOVE WS-CS-SUBJ-CODE(WS-SUB)  TO CURR-SUBJ-CODE.
+020200     MOVE WS-CS-SUBJ-TITLE(WS-SUB) TO CURR-SUBJ-TITLE.
+020300     MOVE WS-CS-SUBJ-UNITS(WS-SUB) TO CURR-SUBJ-UNITS.
+020400     WRITE CURRICULUM-RECORD.
+020500 1110-EXIT.
+020600     EXIT.
+020700
+020800 1200-LOAD-GRADE-FILE.
+020810     OPEN INPUT GRADE-FILE.
+020820     IF WS-GRDFILE-STATUS = "00"
+020830         CLOSE GRADE-FILE
+020840     ELSE
+020850         IF WS-GRDFILE-STATUS = "35"
+020860             PERFORM 1220-SEED-GRADE-FILE THRU 1220-EXIT
+020870         ELSE
+020880             DISPLAY "PRACTICE3: GRADE-FILE OPEN INPUT FAILED, "
+020890                     "STATUS=" WS-GRDFILE-STATUS
+020900             GO TO 9999-ABEND
+020910         END-IF
+020920     END-IF.
+021300 1200-EXIT.
+021400     EXIT.
 
-            IF GRADE IS GREATER THAN OR EQUAL TO 075 THEN
-                DISPLAY "You passed!"
-            END-IF.
+021410*----------------------------------------------------------*
+021420* 1220-SEED-GRADE-FILE - FIRST RUN ONLY: BUILD A BRAND NEW  *
+021430* GRADE-FILE FROM THE SEED TRANSACTIONS BELOW.              *
+021440*----------------------------------------------------------*
+021450 1220-SEED-GRADE-FILE.
+021460     OPEN OUTPUT GRADE-FILE.
+021470     IF WS-GRDFILE-STATUS NOT = "00"
+021480         DISPLAY "PRACTICE3: GRADE-FILE OPEN OUTPUT FAILED, "
+021490                 "STATUS=" WS-GRDFILE-STATUS
+021500         GO TO 9999-ABEND
+021510     END-IF.
+021520     PERFORM 1210-WRITE-GRADE-ROW THRU 1210-EXIT
+021530         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 6.
+021540     CLOSE GRADE-FILE.
+021550 1220-EXIT.
+021560     EXIT.
 
-            IF GRADE IS LESS THAN 075 THEN
-                DISPLAY "You failed!"
-            END-IF.
+021600 1210-WRITE-GRADE-ROW.
+021700     MOVE WS-GS-STU-NUMBER(WS-SUB) TO GRD-STU-NUMBER.
+021800     MOVE WS-GS-SUBJ-CODE(WS-SUB)  TO GRD-SUBJ-CODE.
+021900     MOVE WS-GS-GRADE(WS-SUB)      TO GRD-SUBJ-GRADE.
+022000     WRITE GRADE-RECORD.
+022100 1210-EXIT.
+022200     EXIT.
+022300
+022400*----------------------------------------------------------*
+022500* 1300-GET-RESTART-POINT - A MISSING RESTART-PARM FILE MEANS *
+022600* THIS IS A FULL RUN FROM THE TOP (RESTART POINT OF ZERO).   *
+022700*----------------------------------------------------------*
+022800 1300-GET-RESTART-POINT.
+022900     MOVE ZERO TO WS-RESTART-STU-NUMBER.
+023000     OPEN INPUT RESTART-PARM.
+023100     IF WS-PARM-STATUS = "00"
+023200         READ RESTART-PARM
+023300             AT END
+023400                 CONTINUE
+023450             NOT AT END
+023500                 MOVE PARM-RESTART-STU-NUMBER
+023550                     TO WS-RESTART-STU-NUMBER
+023600         END-READ
+023700         CLOSE RESTART-PARM
+023800     END-IF.
+023900 1300-EXIT.
+024000     EXIT.
+024100
+024110*----------------------------------------------------------*
+024120* 1900-CHECK-CURRMAST-STATUS - SHARED I/O-ERROR CHECK FOR    *
+024130* THE OPEN AGAINST CURRICULUM-MASTER IN 1000-INITIALIZE,     *
+024140* WHICH RUNS AFTER 1100-LOAD-CURRICULUM HAS ALREADY HANDLED  *
+024150* ITS OWN FIRST-RUN STATUS CODES.                            *
+024160*----------------------------------------------------------*
+024170 1900-CHECK-CURRMAST-STATUS.
+024180     IF WS-CURRMAST-STATUS NOT = "00"
+024181         DISPLAY "PRACTICE3: CURRICULUM-MASTER I/O ERROR, "
+024182                 "STATUS=" WS-CURRMAST-STATUS
+024183         GO TO 9999-ABEND
+024184     END-IF.
+024185 1900-EXIT.
+024186     EXIT.
 
-            STOP RUN.
+024200*----------------------------------------------------------*
+024300* 2000-PROCESS-GRADES - CONTROL-BREAK LOOP OVER GRADE-FILE,  *
+024400* ONE RECORD PER SUBJECT, GROUPED BY STUDENT NUMBER.         *
+024500*----------------------------------------------------------*
+024600 2000-PROCESS-GRADES.
+024700     PERFORM 2100-READ-GRADE-RECORD THRU 2100-EXIT.
+024800     PERFORM 2200-PROCESS-ONE-RECORD THRU 2200-EXIT
+024900         UNTIL WS-EOF.
+025000     IF NOT WS-FIRST-RECORD
+025100         PERFORM 3000-FINALIZE-STUDENT THRU 3000-EXIT
+025200     END-IF.
+025300 2000-EXIT.
+025400     EXIT.
+025500
+025600 2100-READ-GRADE-RECORD.
+025700     READ GRADE-FILE
+025800         AT END
+025900             SET WS-EOF TO TRUE
+026000     END-READ.
+026100 2100-EXIT.
+026200     EXIT.
+026300
+026400 2200-PROCESS-ONE-RECORD.
+026500     IF WS-FIRST-RECORD
+026600         MOVE "N" TO WS-FIRST-REC-SW
+026700         MOVE GRD-STU-NUMBER TO WS-PREV-STU-NUMBER
+026800         PERFORM 2500-RESET-ACCUMULATORS THRU 2500-EXIT
+026900     ELSE
+027000         IF GRD-STU-NUMBER NOT = WS-PREV-STU-NUMBER
+027100             PERFORM 3000-FINALIZE-STUDENT THRU 3000-EXIT
+027200             MOVE GRD-STU-NUMBER TO WS-PREV-STU-NUMBER
+027300             PERFORM 2500-RESET-ACCUMULATORS THRU 2500-EXIT
+027400         END-IF
+027500     END-IF.
+027600     PERFORM 2400-ACCUMULATE-GRADE THRU 2400-EXIT.
+027700     PERFORM 2100-READ-GRADE-RECORD THRU 2100-EXIT.
+027800 2200-EXIT.
+027900     EXIT.
+028000
+028100*----------------------------------------------------------*
+028200* 2400-ACCUMULATE-GRADE - WEIGHT THIS SUBJECT'S GRADE BY     *
+028300* ITS CURRICULUM-MASTER UNIT LOAD AND ADD IT INTO THE        *
+028400* RUNNING GWA NUMERATOR/DENOMINATOR FOR THE CURRENT STUDENT. *
+028500*----------------------------------------------------------*
+028600 2400-ACCUMULATE-GRADE.
+028700     MOVE GRD-SUBJ-CODE TO CURR-SUBJ-CODE.
+028800     READ CURRICULUM-MASTER
+028900         INVALID KEY
+029000             DISPLAY "PRACTICE3: UNKNOWN SUBJECT CODE "
+029100                     GRD-SUBJ-CODE
+029200             MOVE ZERO TO CURR-SUBJ-UNITS
+029300     END-READ.
+029400     COMPUTE WS-WEIGHTED-SUM = WS-WEIGHTED-SUM +
+029500         (GRD-SUBJ-GRADE * CURR-SUBJ-UNITS).
+029600     ADD CURR-SUBJ-UNITS TO WS-TOTAL-UNITS.
+029700 2400-EXIT.
+029800     EXIT.
+029900
+030000 2500-RESET-ACCUMULATORS.
+030100     MOVE ZERO TO WS-WEIGHTED-SUM.
+030200     MOVE ZERO TO WS-TOTAL-UNITS.
+030300 2500-EXIT.
+030400     EXIT.
+030500
+030600*----------------------------------------------------------*
+030700* 3000-FINALIZE-STUDENT - ROLL THE ACCUMULATED SUBJECTS INTO *
+030800* A GWA AND APPLY THE PASS/FAIL CUTOFF.  STUDENTS AT OR      *
+030900* BEFORE THE RESTART POINT WERE ALREADY REPORTED ON A PRIOR  *
+031000* RUN AND ARE NOT COUNTED OR PRINTED AGAIN.                  *
+031100*----------------------------------------------------------*
+031200 3000-FINALIZE-STUDENT.
+031300     IF WS-TOTAL-UNITS > ZERO
+031400         COMPUTE WS-GWA ROUNDED = WS-WEIGHTED-SUM / WS-TOTAL-UNITS
+031500     ELSE
+031600         MOVE ZERO TO WS-GWA
+031700     END-IF.
+031800     IF WS-PREV-STU-NUMBER > WS-RESTART-STU-NUMBER
+031900         IF WS-GWA IS GREATER THAN OR EQUAL TO 075
+032000             MOVE "PASS  " TO WS-RESULT-TEXT
+032100             ADD 1 TO WS-PASS-COUNT
+032200         ELSE
+032300             MOVE "FAIL  " TO WS-RESULT-TEXT
+032400             ADD 1 TO WS-FAIL-COUNT
+032500         END-IF
+032600         PERFORM 3200-PRINT-GRADE-LINE THRU 3200-EXIT
+032700         PERFORM 3300-WRITE-AUDIT-RECORD THRU 3300-EXIT
+032800         PERFORM 3400-CHECKPOINT-IF-DUE THRU 3400-EXIT
+032900     END-IF.
+033000 3000-EXIT.
+033100     EXIT.
+033200
+033300 3200-PRINT-GRADE-LINE.
+033400     MOVE SPACES TO PRT-DETAIL-LINE.
+033500     MOVE WS-PREV-STU-NUMBER TO WS-GD-NUMBER.
+033600     MOVE WS-GWA             TO WS-GD-GWA.
+033700     MOVE WS-RESULT-TEXT     TO WS-GD-RESULT.
+033800     MOVE WS-GRADE-DETAIL    TO PRT-DETAIL-LINE.
+033900     PERFORM 8100-PRINT-LINE THRU 8100-EXIT.
+034000 3200-EXIT.
+034100     EXIT.
+034200
+034300*----------------------------------------------------------*
+034400* 3300-WRITE-AUDIT-RECORD - DURABLE TRAIL OF WHAT GWA WAS    *
+034500* EVALUATED FOR THIS STUDENT AND WHEN, FOR GRADE DISPUTES.   *
+034600*----------------------------------------------------------*
+034700 3300-WRITE-AUDIT-RECORD.
+034800     MOVE WS-PREV-STU-NUMBER TO AUD-STU-NUMBER.
+034900     MOVE WS-GWA             TO AUD-GWA.
+035000     MOVE WS-RESULT-TEXT     TO AUD-RESULT.
+035100     MOVE WS-RUN-DATE        TO AUD-RUN-DATE.
+035200     MOVE WS-RUN-TIME        TO AUD-RUN-TIME.
+035300     WRITE AUDIT-RECORD.
+035400 3300-EXIT.
+035500     EXIT.
+035600
+035700*----------------------------------------------------------*
+035800* 3400-CHECKPOINT-IF-DUE - EVERY WS-CKPT-INTERVAL STUDENTS,  *
+035900* DROP A CHECKPOINT RECORD SO A RESTARTED RUN KNOWS WHERE    *
+036000* THE PRIOR RUN LEFT OFF.                                    *
+036100*----------------------------------------------------------*
+036200 3400-CHECKPOINT-IF-DUE.
+036300     ADD 1 TO WS-STUDENTS-SINCE-CKPT.
+036400     IF WS-STUDENTS-SINCE-CKPT IS GREATER THAN OR EQUAL TO
+036500             WS-CKPT-INTERVAL
+036600         MOVE WS-PREV-STU-NUMBER TO CKPT-LAST-STU-NUMBER
+036700         MOVE WS-RUN-DATE        TO CKPT-RUN-DATE
+036800         MOVE WS-RUN-TIME        TO CKPT-RUN-TIME
+036900         WRITE CHECKPOINT-RECORD
+037000         MOVE ZERO TO WS-STUDENTS-SINCE-CKPT
+037100     END-IF.
+037200 3400-EXIT.
+037300     EXIT.
+037400
+037500     COPY PRTFMT.
+037600
+037700*----------------------------------------------------------*
+037800* 9000-TERMINATE - PRINT THE TRAILING PASS/FAIL TOTALS AND   *
+037900* CLOSE EVERY FILE THE RUN HAD OPEN.                         *
+038000*----------------------------------------------------------*
+038100 9000-TERMINATE.
+038200     MOVE WS-PASS-COUNT TO WS-SUM-PASS.
+038300     MOVE WS-FAIL-COUNT TO WS-SUM-FAIL.
+038400     MOVE SPACES TO PRT-DETAIL-LINE.
+038500     PERFORM 8100-PRINT-LINE THRU 8100-EXIT.
+038600     MOVE WS-SUMMARY-LINE TO PRT-DETAIL-LINE.
+038700     PERFORM 8100-PRINT-LINE THRU 8100-EXIT.
+038800     CLOSE GRADE-FILE.
+038900     CLOSE CURRICULUM-MASTER.
+039000     CLOSE AUDIT-FILE.
+039100     CLOSE CHECKPOINT-FILE.
+039200     CLOSE REPORT-FILE.
+039300 9000-EXIT.
+039400     EXIT.
+
+039410*----------------------------------------------------------*
+039420* 9999-ABEND - A MASTER-FILE I/O ERROR IS UNRECOVERABLE;    *
+039430* END THE RUN WITH A NONZERO RETURN CODE SO THE JOB'S COND *
+039440* CHECKS BYPASS THE DOWNSTREAM STEPS.                      *
+039450*----------------------------------------------------------*
+039460 9999-ABEND.
+039470     MOVE 16 TO RETURN-CODE.
+039480     STOP RUN.
