@@ -0,0 +1,9 @@
+000100*================================================================*
+000200* CURRREC.CPY                                                    *
+000300* CURRICULUM-MASTER RECORD - ONE ROW PER SUBJECT, CARRYING THE   *
+000400* UNIT LOAD USED TO WEIGHT EACH GRADE IN THE GWA CALCULATION.    *
+000500*================================================================*
+000600 01  CURRICULUM-RECORD.
+000700     05  CURR-SUBJ-CODE              PIC X(06).
+000800     05  CURR-SUBJ-TITLE             PIC X(20).
+000900     05  CURR-SUBJ-UNITS             PIC 9V9.
