@@ -0,0 +1,7 @@
+000100*================================================================*
+000200* PARMREC.CPY                                                    *
+000300* RESTART-PARM RECORD - TELLS A BATCH GRADING RUN WHERE TO PICK  *
+000400* UP.  A ZERO STUDENT NUMBER MEANS START FROM THE TOP.           *
+000500*================================================================*
+000600 01  RESTART-PARM-RECORD.
+000700     05  PARM-RESTART-STU-NUMBER     PIC 9(09).
