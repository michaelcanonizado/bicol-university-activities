@@ -0,0 +1,11 @@
+000100*================================================================*
+000200* CKPTREC.CPY                                                    *
+000300* CHECKPOINT-FILE RECORD - WRITTEN PERIODICALLY BY THE GRADE     *
+000400* BATCH LOOP SO A RESTART CAN SKIP STUDENTS ALREADY PROCESSED.   *
+000500* THE FILE IS SEQUENTIAL; THE LAST RECORD WRITTEN IS THE MOST    *
+000600* RECENT CHECKPOINT.                                             *
+000700*================================================================*
+000800 01  CHECKPOINT-RECORD.
+000900     05  CKPT-LAST-STU-NUMBER        PIC 9(09).
+001000     05  CKPT-RUN-DATE               PIC 9(08).
+001100     05  CKPT-RUN-TIME               PIC 9(06).
