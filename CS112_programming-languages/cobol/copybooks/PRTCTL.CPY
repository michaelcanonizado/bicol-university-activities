@@ -0,0 +1,18 @@
+000100*================================================================*
+000200* PRTCTL.CPY                                                     *
+000300* WORKING-STORAGE CONTROL FIELDS FOR THE SHARED PAGE-PRINT       *
+000400* ROUTINE (SEE PRTFMT.CPY).  THE CALLING PROGRAM MUST ALSO       *
+000500* DEFINE ITS OWN FD REPORT-FILE WITH 01 REPORT-LINE PIC X(132).  *
+000600*================================================================*
+000700 01  PRT-CONTROL.
+000800     05  PRT-LINE-COUNT              PIC 99      VALUE ZERO.
+000900     05  PRT-MAX-LINES               PIC 99      VALUE 20.
+001000     05  PRT-PAGE-COUNT              PIC 999     VALUE ZERO.
+001100     05  PRT-TITLE-TEXT              PIC X(40)   VALUE SPACES.
+001200     05  PRT-HEAD1-TEXT              PIC X(60)   VALUE SPACES.
+001300     05  PRT-HEAD2-TEXT              PIC X(60)   VALUE SPACES.
+001400     05  PRT-DETAIL-LINE             PIC X(132)  VALUE SPACES.
+001500     05  PRT-PAGE-TITLE-LINE.
+001600         10  FILLER                  PIC X(10)   VALUE SPACES.
+001700         10  FILLER                  PIC X(07)   VALUE "PAGE  ".
+001800         10  PRT-PAGE-NO-OUT         PIC ZZ9.
