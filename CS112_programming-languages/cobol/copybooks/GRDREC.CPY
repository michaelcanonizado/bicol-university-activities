@@ -0,0 +1,11 @@
+000100*================================================================*
+000200* GRDREC.CPY                                                     *
+000300* GRADE-FILE RECORD - ONE RECORD PER SUBJECT GRADE FOR A         *
+000400* STUDENT.  RECORDS FOR THE SAME STUDENT ARE GROUPED TOGETHER    *
+000500* (SAME GRD-STU-NUMBER) SO PRACTICE3 CAN CONTROL-BREAK ON THE    *
+000600* STUDENT NUMBER AND ROLL THE SUBJECTS INTO ONE GWA.             *
+000700*================================================================*
+000800 01  GRADE-RECORD.
+000900     05  GRD-STU-NUMBER              PIC 9(09).
+001000     05  GRD-SUBJ-CODE               PIC X(06).
+001100     05  GRD-SUBJ-GRADE              PIC 999.
