@@ -0,0 +1,42 @@
+000100*================================================================*
+000200* PRTFMT.CPY                                                     *
+000300* SHARED PAGE-FORMATTING PARAGRAPHS, COPIED INTO THE PROCEDURE   *
+000400* DIVISION OF ANY PROGRAM THAT PRINTS A HEADERED, PAGINATED      *
+000500* REPORT.  GROWN OUT OF PRACTICE2'S ORIGINAL COUNTER/LOOP-VIRUS  *
+000600* PATTERN SO EVERY REPORT IN THIS SYSTEM PAGES THE SAME WAY.     *
+000700*                                                                *
+000800* THE CALLING PROGRAM MUST:                                      *
+000900*   - COPY PRTCTL.CPY INTO WORKING-STORAGE                      *
+001000*   - DEFINE FD REPORT-FILE WITH 01 REPORT-LINE PIC X(132)      *
+001100*   - LOAD PRT-TITLE-TEXT, PRT-HEAD1-TEXT, PRT-HEAD2-TEXT        *
+001200*   - BUILD PRT-DETAIL-LINE AND PERFORM 8100-PRINT-LINE THRU     *
+001300*     8100-EXIT FOR EACH DETAIL LINE                             *
+001400*================================================================*
+001500 8000-PRINT-HEADING.
+001600     ADD 1 TO PRT-PAGE-COUNT.
+001700     MOVE PRT-PAGE-COUNT TO PRT-PAGE-NO-OUT.
+001800     MOVE PRT-TITLE-TEXT TO REPORT-LINE.
+001900     WRITE REPORT-LINE.
+002000     MOVE PRT-PAGE-TITLE-LINE TO REPORT-LINE.
+002100     WRITE REPORT-LINE.
+002200     MOVE SPACES TO REPORT-LINE.
+002300     WRITE REPORT-LINE.
+002400     MOVE PRT-HEAD1-TEXT TO REPORT-LINE.
+002500     WRITE REPORT-LINE.
+002600     MOVE PRT-HEAD2-TEXT TO REPORT-LINE.
+002700     WRITE REPORT-LINE.
+002800     MOVE SPACES TO REPORT-LINE.
+002900     WRITE REPORT-LINE.
+003000     MOVE ZERO TO PRT-LINE-COUNT.
+003100 8000-EXIT.
+003200     EXIT.
+003300
+003400 8100-PRINT-LINE.
+003500     IF PRT-LINE-COUNT IS GREATER THAN OR EQUAL TO PRT-MAX-LINES
+003600         PERFORM 8000-PRINT-HEADING THRU 8000-EXIT
+003700     END-IF.
+003800     MOVE PRT-DETAIL-LINE TO REPORT-LINE.
+003900     WRITE REPORT-LINE.
+004000     ADD 1 TO PRT-LINE-COUNT.
+004100 8100-EXIT.
+004200     EXIT.
