@@ -0,0 +1,8 @@
+000100*================================================================*
+000200* LINPREC.CPY                                                    *
+000300* LINE-PARM RECORD - BATCH CONTROL RECORD TELLING A PRINT-UTILITY*
+000400* STEP HOW MANY LINES/COPIES TO PRODUCE, SO THE STEP CAN RUN     *
+000500* UNATTENDED INSTEAD OF WAITING ON AN OPERATOR ACCEPT.           *
+000600*================================================================*
+000700 01  LINE-PARM-RECORD.
+000800     05  PARM-NUMOFLINES             PIC 99.
