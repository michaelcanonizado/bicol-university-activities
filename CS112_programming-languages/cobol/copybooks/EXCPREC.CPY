@@ -0,0 +1,13 @@
+000100*================================================================*
+000200* EXCPREC.CPY                                                    *
+000300* EXCEPTION-REPORT RECORD - ONE LINE PER ROSTER RECORD THAT      *
+000400* FAILED FIELD VALIDATION (E.G. A BAD SEX CODE) ON LOAD.         *
+000500*================================================================*
+001000 01  EXCEPTION-LINE.
+001100     05  EXC-STU-NUMBER              PIC 9(09).
+001200     05  FILLER                      PIC X(02) VALUE SPACES.
+001300     05  EXC-STU-NAME                PIC X(10).
+001400     05  FILLER                      PIC X(02) VALUE SPACES.
+001500     05  EXC-SEX-VALUE               PIC X(01).
+001600     05  FILLER                      PIC X(02) VALUE SPACES.
+001700     05  EXC-REASON                  PIC X(30).
