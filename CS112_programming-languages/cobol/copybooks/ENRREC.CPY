@@ -0,0 +1,9 @@
+000100*================================================================*
+000200* ENRREC.CPY                                                     *
+000300* TERM ENROLLMENT-FILE RECORD - THE OFFICIAL LIST OF WHO IS      *
+000400* ENROLLED THIS TERM, USED TO RECONCILE AGAINST STUDENT-MASTER.  *
+000500*================================================================*
+000600 01  ENROLLMENT-RECORD.
+000700     05  ENR-STU-NUMBER              PIC 9(09).
+000800     05  ENR-STU-NAME                PIC X(10).
+000900     05  ENR-TERM                    PIC X(06).
