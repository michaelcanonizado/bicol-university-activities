@@ -0,0 +1,29 @@
+000100*================================================================*
+000200* STUDREC.CPY                                                    *
+000300* STUDENT MASTER RECORD LAYOUT - USED BY STRUCTURES AND BY ANY   *
+000400* PROGRAM THAT NEEDS TO JOIN BACK TO A STUDENT BY STUDENT NUMBER.*
+000500*                                                                *
+000600* MOD-LOG                                                        *
+000700*   2026-08-08  MC  ADDED STU-NUMBER AHEAD OF STU-NAME SO OTHER  *
+000800*                   OFFICE FILES CAN JOIN BACK TO THIS RECORD,   *
+000900*                   ADDED AGE/ELIGIBILITY AND ACTIVITY TABLE.    *
+001000*================================================================*
+001100 01  STUDENT-RECORD.
+001200     05  STU-NUMBER                  PIC 9(09).
+001300     05  STU-NAME                    PIC X(10).
+001400     05  STU-SEX                     PIC X(01).
+001500     05  STU-BDAY.
+001600         10  STU-BDAY-DAY            PIC 99.
+001700         10  STU-BDAY-MONTH          PIC 99.
+001800         10  STU-BDAY-YEAR           PIC 9999.
+001900     05  STU-AGE                     PIC 999.
+002000     05  STU-ELIGIBLE-SW             PIC X(01).
+002100         88  STU-ELIGIBLE                VALUE "Y".
+002200         88  STU-NOT-ELIGIBLE            VALUE "N".
+002300     05  STU-ACT-COUNT               PIC 99.
+002400     05  STU-ACTIVITY OCCURS 10 TIMES
+002500                      INDEXED BY STU-ACT-IDX.
+002600         10  STU-ACT-CODE            PIC X(06).
+002700         10  STU-ACT-SEMESTER        PIC X(06).
+002800         10  STU-ACT-POINTS          PIC 9(03)V99.
+002900     05  STU-TOTAL-POINTS            PIC 9(05)V99.
