@@ -0,0 +1,11 @@
+000100*================================================================*
+000200* AUDTREC.CPY                                                    *
+000300* AUDIT-FILE RECORD - ONE ROW PER GRADE DECISION, SO A DISPUTED  *
+000400* GRADE CAN BE TRACED BACK TO THE RUN THAT PRODUCED IT.          *
+000500*================================================================*
+000600 01  AUDIT-RECORD.
+000700     05  AUD-STU-NUMBER              PIC 9(09).
+000800     05  AUD-GWA                     PIC 999V99.
+000900     05  AUD-RESULT                  PIC X(06).
+001000     05  AUD-RUN-DATE                PIC 9(08).
+001100     05  AUD-RUN-TIME                PIC 9(06).
