@@ -1,28 +1,520 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID STRUCTURES.
-      
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 student-data.
-            02 student OCCURS 10 TIMES.
-                03 name PIC X(10).
-                03 sex PIC X.
-                03 bday.
-                    04 bday_day PIC 99.
-                    04 bday_month PIC 99.
-                    04 bday_year PIC 9999.
+000100*================================================================*
+000200* PROGRAM:     STRUCTURES                                       *
+000300* PURPOSE:     LOAD AND MAINTAIN THE BICOL UNIVERSITY STUDENT    *
+000400*              ROSTER IN A PERSISTENT, KEYED STUDENT-MASTER      *
+000500*              FILE; COMPUTE AGE/SCHOLARSHIP ELIGIBILITY; TALLY  *
+000600*              CO-CURRICULAR ACTIVITY POINTS; AND PRINT THE      *
+000700*              ROSTER SORTED BY NAME AND BY BIRTHDATE.           *
+000800*                                                                *
+000900* MOD-LOG                                                        *
+001000*   2025-01-10  MC  ORIGINAL - IN-MEMORY OCCURS TABLE ONLY.      *
+001100*   2026-08-08  MC  CONVERTED ROSTER TO AN INDEXED STUDENT-MASTER*
+001200*                   FILE, ADDED STUDENT NUMBER KEY, SEX          *
+001300*                   VALIDATION WITH AN EXCEPTIONS REPORT, AGE    *
+001400*                   AND ELIGIBILITY COMPUTATION, ACTIVITY POINT  *
+001500*                   TALLY, AND SORTED NAME/BIRTHDATE ROSTERS.    *
+001600*================================================================*
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. STRUCTURES.
+001900 AUTHOR. M-CANONIZADO.
+002000 INSTALLATION. BICOL-UNIVERSITY-REGISTRAR.
+002100 DATE-WRITTEN. 2025-01-10.
+002200 DATE-COMPILED.
+002300
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS STU-NUMBER
+003100         FILE STATUS IS WS-STUDMAST-STATUS.
+003200
+003300     SELECT EXCEPTION-REPORT ASSIGN TO "SEXRPT"
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500
+003600     SELECT REPORT-FILE ASSIGN TO "ROSTRPT"
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003800
+003900     SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+004000
+004100     SELECT NAME-SORTED-FILE ASSIGN TO "NAMESRT".
+004200
+004300     SELECT BDAY-SORTED-FILE ASSIGN TO "BDAYSRT".
+004400
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  STUDENT-MASTER
+004800     LABEL RECORDS ARE STANDARD.
+004900     COPY STUDREC.
+005000
+005100 FD  EXCEPTION-REPORT
+005200     LABEL RECORDS ARE OMITTED.
+005300     COPY EXCPREC.
+005400
+005500 FD  REPORT-FILE
+005600     LABEL RECORDS ARE OMITTED.
+005700 01  REPORT-LINE                     PIC X(132).
+005800
+005900 SD  SORT-WORK-FILE.
+006000 01  SORT-WORK-RECORD.
+006100     05  SW-NAME                     PIC X(10).
+006200     05  SW-BDAY-YEAR                PIC 9999.
+006300     05  SW-BDAY-MONTH               PIC 99.
+006400     05  SW-BDAY-DAY                 PIC 99.
+006500     05  SW-NUMBER                   PIC 9(09).
+006600     05  SW-SEX                      PIC X(01).
+006700     05  SW-AGE                      PIC 999.
+006800     05  SW-ELIGIBLE                 PIC X(01).
+006900
+007000 FD  NAME-SORTED-FILE
+007100     LABEL RECORDS ARE OMITTED.
+007200 01  NAME-SORTED-RECORD               PIC X(32).
+007300
+007400 FD  BDAY-SORTED-FILE
+007500     LABEL RECORDS ARE OMITTED.
+007600 01  BDAY-SORTED-RECORD               PIC X(32).
+007700
+007800 WORKING-STORAGE SECTION.
+007900     COPY PRTCTL.
+008000
+008100 01  WS-FILE-STATUSES.
+008200     05  WS-STUDMAST-STATUS          PIC X(02) VALUE "00".
+008300
+008400 01  WS-SWITCHES.
+008500     05  WS-EOF-SW                   PIC X(01) VALUE "N".
+008600         88  WS-EOF                      VALUE "Y".
+008700     05  WS-SEX-VALID-SW             PIC X(01) VALUE "N".
+008800         88  WS-SEX-VALID                VALUE "Y".
+008900         88  WS-SEX-INVALID              VALUE "N".
+009000
+009100 01  WS-SUBSCRIPTS.
+009200     05  WS-SUB                      PIC 99 VALUE ZERO.
+009300     05  WS-ACT-SUB                  PIC 99 VALUE ZERO.
+009400
+009500 01  WS-SYSTEM-DATE.
+009600     05  WS-SYS-YEAR                 PIC 9999.
+009700     05  WS-SYS-MONTH                PIC 99.
+009800     05  WS-SYS-DAY                  PIC 99.
+009900
+010000*--------------------------------------------------------------*
+010100* SEED TRANSACTIONS - NEW-STUDENT REGISTRATION RECORDS LOADED   *
+010200* INTO STUDENT-MASTER ON THIS RUN.  ENTRY 3 CARRIES A LOWER-    *
+010300* CASE SEX CODE ON PURPOSE SO THE VALIDATION STEP HAS SOMETHING *
+010400* TO REJECT.                                                    *
+010500*--------------------------------------------------------------*
+010600 01  WS-SEED-VALUES.
+010700     05  FILLER PIC X(28) VALUE "000000001JACK HOFF M01012008".
+010800     05  FILLER PIC X(28) VALUE "000000002JANE DOE  F15032007".
+010900     05  FILLER PIC X(28) VALUE "000000003JOHN SMITHm20072008".
+011000
+011100 01  WS-SEED-TABLE REDEFINES WS-SEED-VALUES.
+011200     05  WS-SEED-ENTRY OCCURS 3 TIMES.
+011300         10  WS-SEED-NUMBER          PIC 9(09).
+011400         10  WS-SEED-NAME            PIC X(10).
+011500         10  WS-SEED-SEX             PIC X(01).
+011600         10  WS-SEED-BDAY-DAY        PIC 99.
+011700         10  WS-SEED-BDAY-MONTH      PIC 99.
+011800         10  WS-SEED-BDAY-YEAR       PIC 9999.
+011900
+012000*--------------------------------------------------------------*
+012100* SEED ACTIVITY TRANSACTIONS - CO-CURRICULAR PARTICIPATION TO   *
+012200* BE POSTED AGAINST THE MATCHING STUDENT NUMBER.                *
+012300*--------------------------------------------------------------*
+012400 01  WS-ACT-SEED-VALUES.
+012500     05  FILLER PIC X(26) VALUE "000000001ACT0012026-100500".
+012600     05  FILLER PIC X(26) VALUE "000000001ACT0022026-100300".
+012700     05  FILLER PIC X(26) VALUE "000000002ACT0012026-100700".
+012800     05  FILLER PIC X(26) VALUE "000000002ACT0032026-100200".
+012900
+013000 01  WS-ACT-SEED-TABLE REDEFINES WS-ACT-SEED-VALUES.
+013100     05  WS-ACT-SEED-ENTRY OCCURS 4 TIMES.
+013200         10  WS-ACT-SEED-STU-NUMBER  PIC 9(09).
+013300         10  WS-ACT-SEED-CODE        PIC X(06).
+013400         10  WS-ACT-SEED-SEMESTER    PIC X(06).
+013500         10  WS-ACT-SEED-POINTS      PIC 9(03)V99.
+013600
+013700 01  WS-ROSTER-DETAIL.
+013800     05  WS-RD-NUMBER                PIC 9(09).
+013900     05  FILLER                      PIC X(03) VALUE SPACES.
+014000     05  WS-RD-NAME                  PIC X(10).
+014100     05  FILLER                      PIC X(02) VALUE SPACES.
+014200     05  WS-RD-SEX                   PIC X(01).
+014300     05  FILLER                      PIC X(02) VALUE SPACES.
+014400     05  WS-RD-BDAY                  PIC X(10).
+014500     05  FILLER                      PIC X(02) VALUE SPACES.
+014600     05  WS-RD-AGE                   PIC ZZ9.
+014700     05  FILLER                      PIC X(02) VALUE SPACES.
+014800     05  WS-RD-ELIGIBLE               PIC X(03).
+014900
+015000 01  WS-BDAY-DISPLAY.
+015100     05  WS-BD-MONTH                 PIC 99.
+015200     05  FILLER                      PIC X VALUE "/".
+015300     05  WS-BD-DAY                   PIC 99.
+015400     05  FILLER                      PIC X VALUE "/".
+015500     05  WS-BD-YEAR                  PIC 9999.
+015600
+015700 PROCEDURE DIVISION.
+015800 0000-MAINLINE.
+015900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+016000     PERFORM 2000-LOAD-ROSTER THRU 2000-EXIT.
+016100     PERFORM 3000-UPDATE-ROSTER THRU 3000-EXIT.
+016200     PERFORM 5000-PRINT-SORTED-ROSTERS THRU 5000-EXIT.
+016300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+016400     STOP RUN.
+016500
+016600*----------------------------------------------------------*
+016700* 1000-INITIALIZE - OPEN THE PRINT FILE AND GET THE RUN    *
+016800* DATE, USED LATER TO COMPUTE EACH STUDENT'S CURRENT AGE.  *
+016900*----------------------------------------------------------*
+017000 1000-INITIALIZE.
+017100     OPEN OUTPUT REPORT-FILE.
+017200     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+017300 1000-EXIT.
+017400     EXIT.
+017500
+017600*----------------------------------------------------------*
+017700* 2000-LOAD-ROSTER - STUDENT-MASTER IS A PERSISTENT FILE;   *
+017750* A STUDMAST THAT ALREADY EXISTS FROM A PRIOR RUN IS LEFT   *
+017760* ALONE.  ONLY A BRAND-NEW STUDMAST GETS THE SEED           *
+017770* TRANSACTIONS BELOW, VALIDATED AND WRITTEN, WITH REJECTS   *
+017780* GOING TO THE EXCEPTION REPORT WHEN THE SEX CODE ISN'T     *
+017790* M/F.                                                      *
+018000*----------------------------------------------------------*
+018100 2000-LOAD-ROSTER.
+018150     OPEN INPUT STUDENT-MASTER.
+018160     IF WS-STUDMAST-STATUS = "00"
+018170         CLOSE STUDENT-MASTER
+018180     ELSE
+018190         IF WS-STUDMAST-STATUS = "35"
+018195             PERFORM 2050-SEED-STUDENT-MASTER THRU 2050-EXIT
+018196         ELSE
+018197             DISPLAY "STRUCTURES: STUDENT-MASTER OPEN INPUT "
+018198                     "FAILED, STATUS=" WS-STUDMAST-STATUS
+018199             GO TO 9999-ABEND
+018200         END-IF
+018210     END-IF.
+018800 2000-EXIT.
+018900     EXIT.
 
-        PROCEDURE DIVISION.
-             MOVE "jack me hoff" TO name(1).
-             MOVE "m" TO sex(1).
-             MOVE 1 TO bday_day(1).
-             MOVE 1 TO bday_month(1).
-             MOVE 2025 TO bday_year(1).
+018910*----------------------------------------------------------*
+018920* 2050-SEED-STUDENT-MASTER - FIRST RUN ONLY: BUILD A BRAND  *
+018930* NEW STUDENT-MASTER FROM THE SEED TRANSACTIONS BELOW.      *
+018940*----------------------------------------------------------*
+018950 2050-SEED-STUDENT-MASTER.
+018960     OPEN OUTPUT STUDENT-MASTER.
+018970     IF WS-STUDMAST-STATUS NOT = "00"
+018980         DISPLAY "STRUCTURES: STUDENT-MASTER OPEN OUTPUT "
+018990                 "FAILED, STATUS=" WS-STUDMAST-STATUS
+019000         GO TO 9999-ABEND
+019010     END-IF.
+019020     OPEN OUTPUT EXCEPTION-REPORT.
+019030     PERFORM 2100-VALIDATE-AND-WRITE THRU 2100-EXIT
+019040         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3.
+019050     CLOSE STUDENT-MASTER.
+019060     CLOSE EXCEPTION-REPORT.
+019070 2050-EXIT.
+019080     EXIT.
+019090
+019100 2100-VALIDATE-AND-WRITE.
+019200     MOVE WS-SEED-NUMBER(WS-SUB)     TO STU-NUMBER.
+019300     MOVE WS-SEED-NAME(WS-SUB)       TO STU-NAME.
+019400     MOVE WS-SEED-SEX(WS-SUB)        TO STU-SEX.
+019500     MOVE WS-SEED-BDAY-DAY(WS-SUB)   TO STU-BDAY-DAY.
+019600     MOVE WS-SEED-BDAY-MONTH(WS-SUB) TO STU-BDAY-MONTH.
+019700     MOVE WS-SEED-BDAY-YEAR(WS-SUB)  TO STU-BDAY-YEAR.
+019800     MOVE ZERO                       TO STU-AGE.
+019900     MOVE "N"                        TO STU-ELIGIBLE-SW.
+020000     MOVE ZERO                       TO STU-ACT-COUNT.
+020100     MOVE ZERO                       TO STU-TOTAL-POINTS.
+020200     PERFORM 2200-VALIDATE-SEX THRU 2200-EXIT.
+020300     IF WS-SEX-VALID
+020400         WRITE STUDENT-RECORD
+020500             INVALID KEY
+020600                 DISPLAY "STRUCTURES: DUPLICATE STUDENT NUMBER "
+020700                         STU-NUMBER
+020800         END-WRITE
+020900     ELSE
+021000         PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+021100     END-IF.
+021200 2100-EXIT.
+021300     EXIT.
+021400
+021500*----------------------------------------------------------*
+021600* 2200-VALIDATE-SEX - ACCEPT ONLY THE CODES M AND F.         *
+021700*----------------------------------------------------------*
+021800 2200-VALIDATE-SEX.
+021900     IF STU-SEX = "M" OR STU-SEX = "F"
+022000         SET WS-SEX-VALID TO TRUE
+022100     ELSE
+022200         SET WS-SEX-INVALID TO TRUE
+022300     END-IF.
+022400 2200-EXIT.
+022500     EXIT.
+022600
+022700 2300-WRITE-EXCEPTION.
+022800     MOVE STU-NUMBER TO EXC-STU-NUMBER.
+022900     MOVE STU-NAME   TO EXC-STU-NAME.
+023000     MOVE STU-SEX    TO EXC-SEX-VALUE.
+023100     MOVE "INVALID SEX CODE - MUST BE M OR F" TO EXC-REASON.
+023200     WRITE EXCEPTION-LINE.
+023300 2300-EXIT.
+023400     EXIT.
+023500
+023600*----------------------------------------------------------*
+023620* 1900-CHECK-STUDMAST-STATUS - SHARED I/O-ERROR CHECK FOR    *
+023630* THE OPENS AGAINST STUDENT-MASTER OTHER THAN THE FIRST-RUN  *
+023640* EXISTENCE PROBE IN 2000-LOAD-ROSTER, WHICH HANDLES ITS     *
+023650* OWN STATUS CODES.                                          *
+023660*----------------------------------------------------------*
+023670 1900-CHECK-STUDMAST-STATUS.
+023680     IF WS-STUDMAST-STATUS NOT = "00"
+023690         DISPLAY "STRUCTURES: STUDENT-MASTER I/O ERROR, STATUS="
+023691                 WS-STUDMAST-STATUS
+023692         GO TO 9999-ABEND
+023693     END-IF.
+023694 1900-EXIT.
+023695     EXIT.
 
-             DISPLAY name(1).
-             DISPLAY sex(1).
-             DISPLAY bday_day 1).
-             DISPLAY bday_month(1).
-             DISPLAY bday_year(1).
-             STOP RUN.
+023700* 3000-UPDATE-ROSTER - SEQUENTIAL UPDATE PASS OVER           *
+023800* STUDENT-MASTER: COMPUTE AGE/ELIGIBILITY AND POST ANY       *
+023900* ACTIVITY POINTS FOR EACH STUDENT, THEN REWRITE THE RECORD. *
+024000*----------------------------------------------------------*
+024100 3000-UPDATE-ROSTER.
+024200     MOVE "N" TO WS-EOF-SW.
+024300     OPEN I-O STUDENT-MASTER.
+024310     PERFORM 1900-CHECK-STUDMAST-STATUS THRU 1900-EXIT.
+024400     PERFORM 3900-READ-NEXT-STUDENT THRU 3900-EXIT.
+024500     PERFORM 3100-PROCESS-ONE-STUDENT THRU 3100-EXIT
+024600         UNTIL WS-EOF.
+024700     CLOSE STUDENT-MASTER.
+024800 3000-EXIT.
+024900     EXIT.
+025000
+025100 3100-PROCESS-ONE-STUDENT.
+025200     PERFORM 3200-COMPUTE-AGE-ELIGIBILITY THRU 3200-EXIT.
+025300     PERFORM 4000-TALLY-ACTIVITIES-FOR-STUDENT THRU 4000-EXIT.
+025400     REWRITE STUDENT-RECORD.
+025500     PERFORM 3900-READ-NEXT-STUDENT THRU 3900-EXIT.
+025600 3100-EXIT.
+025700     EXIT.
+025800
+025900*----------------------------------------------------------*
+026000* 3200-COMPUTE-AGE-ELIGIBILITY - AGE IS THE NUMBER OF         *
+026100* BIRTHDAYS THE STUDENT HAS HAD SO FAR THIS CALENDAR YEAR.    *
+026200* A STUDENT WHOSE AGE COMES OUT TO EXACTLY 18 HAS JUST        *
+026300* CROSSED THE SCHOLARSHIP ELIGIBILITY THRESHOLD THIS TERM.    *
+026400*----------------------------------------------------------*
+026500 3200-COMPUTE-AGE-ELIGIBILITY.
+026600     COMPUTE STU-AGE = WS-SYS-YEAR - STU-BDAY-YEAR.
+026700     IF WS-SYS-MONTH < STU-BDAY-MONTH
+026800         SUBTRACT 1 FROM STU-AGE
+026900     ELSE
+027000         IF WS-SYS-MONTH = STU-BDAY-MONTH
+027100                 AND WS-SYS-DAY < STU-BDAY-DAY
+027200             SUBTRACT 1 FROM STU-AGE
+027300         END-IF
+027400     END-IF.
+027500     IF STU-AGE = 18
+027600         SET STU-ELIGIBLE TO TRUE
+027700     ELSE
+027800         SET STU-NOT-ELIGIBLE TO TRUE
+027900     END-IF.
+028000 3200-EXIT.
+028100     EXIT.
+028200
+028300*----------------------------------------------------------*
+028400* 3900-READ-NEXT-STUDENT - SHARED SEQUENTIAL READ PARAGRAPH, *
+028500* USED WHILE STUDENT-MASTER IS OPEN I-O OR INPUT.            *
+028600*----------------------------------------------------------*
+028700 3900-READ-NEXT-STUDENT.
+028800     READ STUDENT-MASTER NEXT RECORD
+028900         AT END
+029000             SET WS-EOF TO TRUE
+029100     END-READ.
+029200 3900-EXIT.
+029300     EXIT.
+029400
+029500*----------------------------------------------------------*
+029600* 4000-TALLY-ACTIVITIES-FOR-STUDENT - RE-DERIVE STU-ACTIVITY   *
+029700* AND STU-TOTAL-POINTS FROM THE SEED TRANSACTIONS FOR THE      *
+029800* CURRENT STUDENT NUMBER EVERY RUN, SO A REPEAT RUN OVER AN    *
+029850* ALREADY-POSTED STUDENT-MASTER DOES NOT RE-ADD THE SAME       *
+029870* ACTIVITIES ON TOP OF WHAT IS ALREADY ON FILE.                *
+029900*----------------------------------------------------------*
+030000 4000-TALLY-ACTIVITIES-FOR-STUDENT.
+030020     MOVE ZERO TO STU-ACT-COUNT.
+030040     MOVE ZERO TO STU-TOTAL-POINTS.
+030100     PERFORM 4100-POST-ONE-ACTIVITY THRU 4100-EXIT
+030200         VARYING WS-ACT-SUB FROM 1 BY 1 UNTIL WS-ACT-SUB > 4.
+030300 4000-EXIT.
+030400     EXIT.
+030500
+030600 4100-POST-ONE-ACTIVITY.
+030700     IF WS-ACT-SEED-STU-NUMBER(WS-ACT-SUB) = STU-NUMBER
+030800         ADD 1 TO STU-ACT-COUNT
+030900         MOVE WS-ACT-SEED-CODE(WS-ACT-SUB)
+031000             TO STU-ACT-CODE(STU-ACT-COUNT)
+031100         MOVE WS-ACT-SEED-SEMESTER(WS-ACT-SUB)
+031200             TO STU-ACT-SEMESTER(STU-ACT-COUNT)
+031300         MOVE WS-ACT-SEED-POINTS(WS-ACT-SUB)
+031400             TO STU-ACT-POINTS(STU-ACT-COUNT)
+031500         ADD WS-ACT-SEED-POINTS(WS-ACT-SUB) TO STU-TOTAL-POINTS
+031600     END-IF.
+031700 4100-EXIT.
+031800     EXIT.
+031900
+032000*----------------------------------------------------------*
+032100* 5000-PRINT-SORTED-ROSTERS - SORT THE ROSTER ONE WAY FOR     *
+032200* THE OFFICIAL CLASS LIST (BY NAME) AND ANOTHER WAY FOR THE  *
+032300* AGE-ELIGIBILITY REVIEW (BY BIRTHDATE), PRINTING EACH.      *
+032400*----------------------------------------------------------*
+032500 5000-PRINT-SORTED-ROSTERS.
+032600     SORT SORT-WORK-FILE
+032700         ON ASCENDING KEY SW-NAME
+032800         INPUT PROCEDURE IS 5100-SORT-IN-PROCEDURE
+032900         GIVING NAME-SORTED-FILE.
+033000     PERFORM 5200-PRINT-NAME-ROSTER THRU 5200-EXIT.
+033100
+033200     SORT SORT-WORK-FILE
+033300         ON ASCENDING KEY SW-BDAY-YEAR SW-BDAY-MONTH SW-BDAY-DAY
+033400         INPUT PROCEDURE IS 5100-SORT-IN-PROCEDURE
+033500         GIVING BDAY-SORTED-FILE.
+033600     PERFORM 5300-PRINT-BDAY-ROSTER THRU 5300-EXIT.
+033700 5000-EXIT.
+033800     EXIT.
+033900
+034000 5100-SORT-IN-PROCEDURE.
+034100     MOVE "N" TO WS-EOF-SW.
+034200     OPEN INPUT STUDENT-MASTER.
+034210     PERFORM 1900-CHECK-STUDMAST-STATUS THRU 1900-EXIT.
+034300     PERFORM 3900-READ-NEXT-STUDENT THRU 3900-EXIT.
+034400     PERFORM 5110-RELEASE-STUDENT THRU 5110-EXIT
+034500         UNTIL WS-EOF.
+034600     CLOSE STUDENT-MASTER.
+034700 5100-EXIT.
+034800     EXIT.
+034900
+035000 5110-RELEASE-STUDENT.
+035100     MOVE STU-NAME         TO SW-NAME.
+035200     MOVE STU-BDAY-YEAR    TO SW-BDAY-YEAR.
+035300     MOVE STU-BDAY-MONTH   TO SW-BDAY-MONTH.
+035400     MOVE STU-BDAY-DAY     TO SW-BDAY-DAY.
+035500     MOVE STU-NUMBER       TO SW-NUMBER.
+035600     MOVE STU-SEX          TO SW-SEX.
+035700     MOVE STU-AGE          TO SW-AGE.
+035800     MOVE STU-ELIGIBLE-SW  TO SW-ELIGIBLE.
+035900     RELEASE SORT-WORK-RECORD.
+036000     PERFORM 3900-READ-NEXT-STUDENT THRU 3900-EXIT.
+036100 5110-EXIT.
+036200     EXIT.
+036300
+036400 5200-PRINT-NAME-ROSTER.
+036500     MOVE "N" TO WS-EOF-SW.
+036600     MOVE "BICOL UNIVERSITY - OFFICIAL CLASS LIST (BY NAME)"
+036700         TO PRT-TITLE-TEXT.
+036800     MOVE "STU NO.    NAME        SEX BIRTHDATE  AGE ELIG"
+036900         TO PRT-HEAD1-TEXT.
+037000     MOVE "---------  ----------  --- ----------  --- ----"
+037100         TO PRT-HEAD2-TEXT.
+037200     MOVE 99 TO PRT-LINE-COUNT.
+037300     MOVE ZERO TO PRT-PAGE-COUNT.
+037400     OPEN INPUT NAME-SORTED-FILE.
+037500     PERFORM 5210-READ-NAME-SORTED THRU 5210-EXIT.
+037600     PERFORM 5220-PRINT-NAME-LINE THRU 5220-EXIT
+037700         UNTIL WS-EOF.
+037800     CLOSE NAME-SORTED-FILE.
+037900 5200-EXIT.
+038000     EXIT.
+038100
+038200 5210-READ-NAME-SORTED.
+038300     READ NAME-SORTED-FILE
+038400         AT END
+038500             SET WS-EOF TO TRUE
+038600     END-READ.
+038700 5210-EXIT.
+038800     EXIT.
+038900
+039000 5220-PRINT-NAME-LINE.
+039100     MOVE NAME-SORTED-RECORD TO SORT-WORK-RECORD.
+039200     PERFORM 5900-BUILD-DETAIL-LINE THRU 5900-EXIT.
+039300     PERFORM 8100-PRINT-LINE THRU 8100-EXIT.
+039400     PERFORM 5210-READ-NAME-SORTED THRU 5210-EXIT.
+039500 5220-EXIT.
+039600     EXIT.
+039700
+039800 5300-PRINT-BDAY-ROSTER.
+039900     MOVE "N" TO WS-EOF-SW.
+040000     MOVE "BICOL UNIVERSITY - AGE-ELIGIBILITY REVIEW (BY BDAY)"
+040100         TO PRT-TITLE-TEXT.
+040200     MOVE "STU NO.    NAME        SEX BIRTHDATE  AGE ELIG"
+040300         TO PRT-HEAD1-TEXT.
+040400     MOVE "---------  ----------  --- ----------  --- ----"
+040500         TO PRT-HEAD2-TEXT.
+040600     MOVE 99 TO PRT-LINE-COUNT.
+040700     MOVE ZERO TO PRT-PAGE-COUNT.
+040800     OPEN INPUT BDAY-SORTED-FILE.
+040900     PERFORM 5310-READ-BDAY-SORTED THRU 5310-EXIT.
+041000     PERFORM 5320-PRINT-BDAY-LINE THRU 5320-EXIT
+041100         UNTIL WS-EOF.
+041200     CLOSE BDAY-SORTED-FILE.
+041300 5300-EXIT.
+041400     EXIT.
+041500
+041600 5310-READ-BDAY-SORTED.
+041700     READ BDAY-SORTED-FILE
+041800         AT END
+041900             SET WS-EOF TO TRUE
+042000     END-READ.
+042100 5310-EXIT.
+042200     EXIT.
+042300
+042400 5320-PRINT-BDAY-LINE.
+042500     MOVE BDAY-SORTED-RECORD TO SORT-WORK-RECORD.
+042600     PERFORM 5900-BUILD-DETAIL-LINE THRU 5900-EXIT.
+042700     PERFORM 8100-PRINT-LINE THRU 8100-EXIT.
+042800     PERFORM 5310-READ-BDAY-SORTED THRU 5310-EXIT.
+042900 5320-EXIT.
+043000     EXIT.
+043100
+043200*----------------------------------------------------------*
+043300* 5900-BUILD-DETAIL-LINE - COMMON FORMATTING FOR ONE ROSTER  *
+043400* LINE, SHARED BY BOTH THE NAME AND BIRTHDATE REPORTS.       *
+043500*----------------------------------------------------------*
+043600 5900-BUILD-DETAIL-LINE.
+043700     MOVE SPACES           TO PRT-DETAIL-LINE.
+043800     MOVE SW-NUMBER        TO WS-RD-NUMBER.
+043900     MOVE SW-NAME          TO WS-RD-NAME.
+044000     MOVE SW-SEX           TO WS-RD-SEX.
+044100     MOVE SW-BDAY-MONTH    TO WS-BD-MONTH.
+044200     MOVE SW-BDAY-DAY      TO WS-BD-DAY.
+044300     MOVE SW-BDAY-YEAR     TO WS-BD-YEAR.
+044400     MOVE WS-BDAY-DISPLAY  TO WS-RD-BDAY.
+044500     MOVE SW-AGE           TO WS-RD-AGE.
+044600     IF SW-ELIGIBLE = "Y"
+044700         MOVE "YES" TO WS-RD-ELIGIBLE
+044800     ELSE
+044900         MOVE "NO " TO WS-RD-ELIGIBLE
+045000     END-IF.
+045100     MOVE WS-ROSTER-DETAIL TO PRT-DETAIL-LINE.
+045200 5900-EXIT.
+045300     EXIT.
+045400
+045500     COPY PRTFMT.
+045600
+045700*----------------------------------------------------------*
+045800* 9000-TERMINATE - CLOSE THE PRINT FILE AND END THE RUN.     *
+045900*----------------------------------------------------------*
+046000 9000-TERMINATE.
+046100     CLOSE REPORT-FILE.
+046200 9000-EXIT.
+046300     EXIT.
 
+046400*----------------------------------------------------------*
+046500* 9999-ABEND - A STUDENT-MASTER I/O ERROR IS UNRECOVERABLE; *
+046600* END THE RUN WITH A NONZERO RETURN CODE SO THE JOB'S COND *
+046700* CHECKS BYPASS THE DOWNSTREAM STEPS.                      *
+046800*----------------------------------------------------------*
+046900 9999-ABEND.
+047000     MOVE 16 TO RETURN-CODE.
+047100     STOP RUN.
