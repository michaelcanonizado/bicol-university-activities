@@ -0,0 +1,75 @@
+//BUACTJOB JOB (ACCTNO),'BU ACTIVITIES BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* BUACTJOB - BICOL UNIVERSITY ACTIVITIES BATCH SUITE             *
+//*                                                                 *
+//* CHAINS THE ROSTER LOAD (STRUCTURES), THE GRADING PASS          *
+//* (PRACTICE3), THE ROSTER/ENROLLMENT RECONCILIATION (RECONCIL),  *
+//* AND THE ROUTING-SLIP PRINT UTILITY (PRACTICE2) INTO ONE         *
+//* MULTI-STEP JOB.                                                 *
+//*                                                                 *
+//* TO RESTART AFTER AN ABEND, RESUBMIT THIS SAME JOB WITH          *
+//* RESTART=stepname ON THE JOB CARD (E.G. RESTART=STEP020) SO      *
+//* AN ABEND IN THE GRADING STEP DOES NOT FORCE THE ROSTER LOAD     *
+//* TO BE REDONE.  STEP020 ALSO HONORS ITS OWN RESTPARM CONTROL     *
+//* RECORD SO A LARGE GRADING RUN CAN RESUME PARTWAY THROUGH THE    *
+//* CLASS LIST RATHER THAN JUST AT THE TOP OF THE STEP.             *
+//*                                                                 *
+//* MOD-LOG                                                         *
+//*   2026-08-08  MC  ORIGINAL.                                     *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=STRUCTURES
+//*        LOAD/REBUILD THE STUDENT-MASTER ROSTER
+//*        STUDMAST IS A VSAM KSDS - SEE BUACTALC FOR THE ONE-TIME
+//*        IDCAMS DEFINE CLUSTER THAT MUST RUN BEFORE THIS STEP EVER
+//*        DOES; THE CLUSTER'S ATTRIBUTES LIVE THERE, NOT ON THIS DD.
+//STUDMAST DD   DSN=BU.ACTIVITIES.STUDMAST,DISP=SHR
+//SEXRPT   DD   SYSOUT=*
+//ROSTRPT  DD   SYSOUT=*
+//SRTWORK  DD   UNIT=SYSDA,SPACE=(TRK,(5,5))
+//NAMESRT  DD   UNIT=SYSDA,SPACE=(TRK,(5,5))
+//BDAYSRT  DD   UNIT=SYSDA,SPACE=(TRK,(5,5))
+//SYSOUT   DD   SYSOUT=*
+//*
+//* STEP020 WILL NOT RUN IF STEP010 ABENDED (COND CHECKS RETURN
+//* CODE).  RESTARTING AT STEP020 SKIPS THE ROSTER LOAD ENTIRELY.
+//STEP020  EXEC PGM=PRACTICE3,COND=(4,GE,STEP010)
+//*        GRADE THE CLASS LIST AND PRODUCE THE PASS/FAIL REPORT
+//GRDFILE  DD   DSN=BU.ACTIVITIES.GRDFILE,DISP=(MOD,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=18)
+//*        CURRMAST IS ALSO A VSAM KSDS - SEE BUACTALC.
+//CURRMAST DD   DSN=BU.ACTIVITIES.CURRMAST,DISP=SHR
+//AUDITLOG DD   DSN=BU.ACTIVITIES.AUDITLOG,DISP=(MOD,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=34)
+//CKPTFILE DD   DSN=BU.ACTIVITIES.CKPTFILE,DISP=(MOD,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=23)
+//* RESTPARM CARRIES THE LAST CHECKPOINTED STUDENT NUMBER FROM A
+//* PRIOR, ABENDED RUN OF THIS STEP.  LEAVE IT EMPTY FOR A FULL RUN.
+//RESTPARM DD   DSN=BU.ACTIVITIES.RESTPARM,DISP=SHR
+//GRDRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=RECONCIL,COND=(4,GE,STEP020)
+//*        CONFIRM THE GRADED ROSTER MATCHES TERM ENROLLMENT
+//STUDMAST DD   DSN=BU.ACTIVITIES.STUDMAST,DISP=SHR
+//ENRFILE  DD   DSN=BU.ACTIVITIES.ENRFILE,DISP=(MOD,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=25)
+//*        ENRSRT/ENRSORT BACK THE STUDENT-NUMBER SORT OF ENRFILE
+//*        BEFORE THE ROSTER/ENROLLMENT MATCH-MERGE.
+//ENRSRT   DD   UNIT=SYSDA,SPACE=(TRK,(5,5))
+//ENRSORT  DD   UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=25)
+//RECONRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=PRACTICE2,COND=(4,GE,STEP030)
+//*        PRINT THE ROUTING SLIPS CALLED FOR BY LINEPARM
+//LINEPARM DD   DSN=BU.ACTIVITIES.LINEPARM,DISP=SHR
+//SLIPRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
