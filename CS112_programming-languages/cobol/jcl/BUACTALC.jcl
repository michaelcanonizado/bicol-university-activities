@@ -0,0 +1,46 @@
+//BUACTALC JOB (ACCTNO),'BU ACTIVITIES ALLOC',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* BUACTALC - ONE-TIME VSAM ALLOCATION FOR THE BU ACTIVITIES     *
+//* BATCH SUITE.  STUDMAST (STRUCTURES) AND CURRMAST (PRACTICE3)  *
+//* ARE ORGANIZATION INDEXED IN THEIR COBOL FD'S, WHICH MEANS KSDS *
+//* CLUSTERS ON A REAL SYSTEM - THOSE ARE DEFINED HERE, ONCE,      *
+//* BEFORE BUACTJOB EVER RUNS.  BUACTJOB'S OWN STUDMAST/CURRMAST   *
+//* DD STATEMENTS THEN JUST REFERENCE THESE CLUSTERS BY DSN WITH   *
+//* DISP=SHR - NO SPACE/DCB, SINCE THOSE LIVE IN THE CLUSTER       *
+//* DEFINITION, NOT ON THE DD.  RERUNNING THIS JOB AGAINST A       *
+//* CLUSTER THAT ALREADY EXISTS FAILS IDCAMS WITH A DUPLICATE-NAME *
+//* CONDITION, WHICH IS THE CORRECT OUTCOME - THIS IS A ONE-TIME   *
+//* SETUP STEP, NOT PART OF THE RESTARTABLE NIGHTLY CHAIN.         *
+//*                                                                 *
+//* KEY LENGTHS/OFFSETS MATCH STUDREC.CPY'S STU-NUMBER (9 BYTES AT  *
+//* OFFSET 0, RECORD LENGTH 211) AND CURRREC.CPY'S CURR-SUBJ-CODE   *
+//* (6 BYTES AT OFFSET 0, RECORD LENGTH 28).                        *
+//*                                                                 *
+//* MOD-LOG                                                         *
+//*   2026-08-08  MC  ORIGINAL - ADDED TO ACCOMPANY BUACTJOB SO     *
+//*                   STUDMAST/CURRMAST ARE REAL VSAM KSDS          *
+//*                   CLUSTERS INSTEAD OF FLAT-FILE DD SYNTAX.      *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(BU.ACTIVITIES.STUDMAST)  -
+         INDEXED                                -
+         KEYS(9 0)                              -
+         RECORDSIZE(211 211)                    -
+         TRACKS(5 5)                            -
+         FREESPACE(10 10))                      -
+  DATA    (NAME(BU.ACTIVITIES.STUDMAST.DATA))   -
+  INDEX   (NAME(BU.ACTIVITIES.STUDMAST.INDEX))
+//*
+  DEFINE CLUSTER (NAME(BU.ACTIVITIES.CURRMAST)  -
+         INDEXED                                -
+         KEYS(6 0)                              -
+         RECORDSIZE(28 28)                      -
+         TRACKS(5 5)                            -
+         FREESPACE(10 10))                      -
+  DATA    (NAME(BU.ACTIVITIES.CURRMAST.DATA))   -
+  INDEX   (NAME(BU.ACTIVITIES.CURRMAST.INDEX))
+//
