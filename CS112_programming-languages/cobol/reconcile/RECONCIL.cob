@@ -0,0 +1,338 @@
+000100*================================================================*
+000200* PROGRAM:     RECONCIL                                          *
+000300* PURPOSE:     COMPARE STUDENT-MASTER'S STUDENT NUMBERS AGAINST  *
+000400*              THE TERM ENROLLMENT-FILE AND REPORT ANY STUDENT   *
+000500*              PRESENT IN ONE FILE BUT NOT THE OTHER, SO DROPPED *
+000600*              STUDENTS STILL BEING GRADED AND ENROLLED STUDENTS *
+000700*              MISSING FROM THE ROSTER SURFACE BEFORE GRADES ARE *
+000800*              FINALIZED.                                        *
+000900*                                                                *
+001000* RUNS AFTER STRUCTURES IN THE BATCH SUITE - IT READS THE SAME   *
+001100* STUDMAST FILE THAT STRUCTURES BUILDS.                          *
+001200*                                                                *
+001300* MOD-LOG                                                        *
+001400*   2026-08-08  MC  ORIGINAL.                                    *
+001500*================================================================*
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. RECONCIL.
+001800 AUTHOR. M-CANONIZADO.
+001900 INSTALLATION. BICOL-UNIVERSITY-REGISTRAR.
+002000 DATE-WRITTEN. 2026-08-08.
+002100 DATE-COMPILED.
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS DYNAMIC
+002900         RECORD KEY IS STU-NUMBER
+003000         FILE STATUS IS WS-STUDMAST-STATUS.
+003100
+003200     SELECT ENROLLMENT-FILE ASSIGN TO "ENRFILE"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003350         FILE STATUS IS WS-ENRFILE-STATUS.
+003400
+003410     SELECT ENROLL-SORT-FILE ASSIGN TO "ENRSRT".
+003420
+003430     SELECT ENROLL-SORTED-FILE ASSIGN TO "ENRSORT"
+003440         ORGANIZATION IS LINE SEQUENTIAL
+003450         FILE STATUS IS WS-ENRSORT-STATUS.
+003460
+003500     SELECT REPORT-FILE ASSIGN TO "RECONRPT"
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  STUDENT-MASTER
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY STUDREC.
+004300
+004400 FD  ENROLLMENT-FILE
+004500     LABEL RECORDS ARE OMITTED.
+004600     COPY ENRREC.
+004700
+004710 SD  ENROLL-SORT-FILE.
+004720 01  ENROLL-SORT-RECORD.
+004730     05  ES-STU-NUMBER               PIC 9(09).
+004740     05  ES-STU-NAME                 PIC X(10).
+004750     05  ES-TERM                     PIC X(06).
+004760
+004770 FD  ENROLL-SORTED-FILE
+004780     LABEL RECORDS ARE OMITTED.
+004790 01  ENROLL-SORTED-RECORD            PIC X(25).
+004795
+004800 FD  REPORT-FILE
+004900     LABEL RECORDS ARE OMITTED.
+005000 01  REPORT-LINE                     PIC X(132).
+005100
+005200 WORKING-STORAGE SECTION.
+005300     COPY PRTCTL.
+005400
+005500 01  WS-FILE-STATUSES.
+005600     05  WS-STUDMAST-STATUS          PIC X(02) VALUE "00".
+005650     05  WS-ENRFILE-STATUS           PIC X(02) VALUE "00".
+005660     05  WS-ENRSORT-STATUS           PIC X(02) VALUE "00".
+005700
+005800 01  WS-SWITCHES.
+005900     05  WS-ROSTER-EOF-SW            PIC X(01) VALUE "N".
+006000         88  WS-ROSTER-EOF               VALUE "Y".
+006100     05  WS-ENROLL-EOF-SW            PIC X(01) VALUE "N".
+006200         88  WS-ENROLL-EOF               VALUE "Y".
+006210     05  WS-ENRSRT-EOF-SW            PIC X(01) VALUE "N".
+006220         88  WS-ENRSRT-EOF               VALUE "Y".
+006300
+006400 01  WS-SUB                          PIC 99 VALUE ZERO.
+006500
+006600 01  WS-COMPARE-KEYS.
+006700     05  WS-ROSTER-KEY               PIC 9(09) VALUE ZERO.
+006800     05  WS-ENROLL-KEY               PIC 9(09) VALUE ZERO.
+006900     05  WS-SENTINEL                 PIC 9(09) VALUE 999999999.
+007000
+007100*--------------------------------------------------------------*
+007200* SEED DATA - SAMPLE TERM ENROLLMENT, LOADED EACH RUN SO THIS   *
+007300* STEP HAS SOMETHING TO RECONCILE AGAINST STUDMAST.  A REAL RUN *
+007400* POINTS ENRFILE AT THE REGISTRAR'S OWN ENROLLMENT EXTRACT.     *
+007500*--------------------------------------------------------------*
+007600 01  WS-ENROLL-SEED-VALUES.
+007700     05  FILLER PIC X(25) VALUE "000000001JACK HOFF 2026-1".
+007800     05  FILLER PIC X(25) VALUE "000000003JOHN SMITH2026-1".
+007900     05  FILLER PIC X(25) VALUE "000000004MARY CRUZ 2026-1".
+008000
+008100 01  WS-ENROLL-SEED-TABLE REDEFINES WS-ENROLL-SEED-VALUES.
+008200     05  WS-ES-ENTRY OCCURS 3 TIMES.
+008300         10  WS-ES-STU-NUMBER        PIC 9(09).
+008400         10  WS-ES-STU-NAME          PIC X(10).
+008500         10  WS-ES-TERM              PIC X(06).
+008600
+008700 01  WS-RECON-DETAIL.
+008800     05  WS-RECON-NUMBER             PIC 9(09).
+008900     05  FILLER                      PIC X(03) VALUE SPACES.
+009000     05  WS-RECON-NAME               PIC X(10).
+009100     05  FILLER                      PIC X(02) VALUE SPACES.
+009200     05  WS-RECON-EXCEPTION          PIC X(24).
+009300
+009400 PROCEDURE DIVISION.
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009700     PERFORM 2000-RECONCILE THRU 2000-EXIT.
+009800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009900     STOP RUN.
+010000
+010100*----------------------------------------------------------*
+010200* 1000-INITIALIZE - LOAD THE ENROLLMENT SEED, SORT IT INTO   *
+010300* STUDENT-NUMBER ORDER (THE ORDER THE MATCH-MERGE IN 2000    *
+010310* REQUIRES), OPEN THE ROSTER AND SORTED ENROLLMENT FILES,     *
+010320* AND PRIME-READ BOTH.                                       *
+010400*----------------------------------------------------------*
+010500 1000-INITIALIZE.
+010600     PERFORM 1100-LOAD-ENROLLMENT THRU 1100-EXIT.
+010610     PERFORM 1150-SORT-ENROLLMENT THRU 1150-EXIT.
+010700     OPEN INPUT STUDENT-MASTER.
+010710     IF WS-STUDMAST-STATUS NOT = "00"
+010720         DISPLAY "RECONCIL: STUDENT-MASTER OPEN FAILED, STATUS="
+010730                 WS-STUDMAST-STATUS
+010740         GO TO 9999-ABEND
+010750     END-IF.
+010800     OPEN INPUT ENROLL-SORTED-FILE.
+010810     IF WS-ENRSORT-STATUS NOT = "00"
+010820         DISPLAY "RECONCIL: ENRSORT OPEN FAILED, STATUS="
+010830                 WS-ENRSORT-STATUS
+010840         GO TO 9999-ABEND
+010850     END-IF.
+010900     OPEN OUTPUT REPORT-FILE.
+011000     MOVE "BICOL UNIVERSITY - ROSTER/ENROLLMENT RECONCILIATION"
+011100         TO PRT-TITLE-TEXT.
+011200     MOVE "STUDENT NO.  NAME        EXCEPTION" TO PRT-HEAD1-TEXT.
+011300     MOVE "-----------  ----------  -----------------------"
+011400         TO PRT-HEAD2-TEXT.
+011500     MOVE 99 TO PRT-LINE-COUNT.
+011600     PERFORM 1200-READ-ROSTER THRU 1200-EXIT.
+011700     PERFORM 1300-READ-ENROLLMENT THRU 1300-EXIT.
+011800 1000-EXIT.
+011900     EXIT.
+012000
+012100 1100-LOAD-ENROLLMENT.
+012110     OPEN INPUT ENROLLMENT-FILE.
+012120     IF WS-ENRFILE-STATUS = "00"
+012130         CLOSE ENROLLMENT-FILE
+012140     ELSE
+012150         IF WS-ENRFILE-STATUS = "35"
+012160             PERFORM 1120-SEED-ENROLLMENT THRU 1120-EXIT
+012170         ELSE
+012180             DISPLAY "RECONCIL: ENROLLMENT-FILE OPEN INPUT "
+012190                     "FAILED, STATUS=" WS-ENRFILE-STATUS
+012191             GO TO 9999-ABEND
+012192         END-IF
+012193     END-IF.
+012600 1100-EXIT.
+012700     EXIT.
+
+012710*----------------------------------------------------------*
+012720* 1120-SEED-ENROLLMENT - FIRST RUN ONLY: BUILD A BRAND NEW  *
+012730* ENROLLMENT-FILE FROM THE SAMPLE TERM ENROLLMENT BELOW.    *
+012740*----------------------------------------------------------*
+012750 1120-SEED-ENROLLMENT.
+012760     OPEN OUTPUT ENROLLMENT-FILE.
+012770     IF WS-ENRFILE-STATUS NOT = "00"
+012780         DISPLAY "RECONCIL: ENROLLMENT-FILE OPEN OUTPUT "
+012790                 "FAILED, STATUS=" WS-ENRFILE-STATUS
+012800         GO TO 9999-ABEND
+012810     END-IF.
+012820     PERFORM 1110-WRITE-ENROLL-ROW THRU 1110-EXIT
+012830         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3.
+012840     CLOSE ENROLLMENT-FILE.
+012850 1120-EXIT.
+012860     EXIT.
+012870
+012900 1110-WRITE-ENROLL-ROW.
+013000     MOVE WS-ES-STU-NUMBER(WS-SUB) TO ENR-STU-NUMBER.
+013100     MOVE WS-ES-STU-NAME(WS-SUB)   TO ENR-STU-NAME.
+013200     MOVE WS-ES-TERM(WS-SUB)       TO ENR-TERM.
+013300     WRITE ENROLLMENT-RECORD.
+013400 1110-EXIT.
+013500     EXIT.
+013600
+013610*----------------------------------------------------------*
+013620* 1150-SORT-ENROLLMENT - THE MATCH-MERGE IN 2000 DEPENDS ON  *
+013630* ENROLLMENT-FILE BEING IN ASCENDING STUDENT-NUMBER ORDER,   *
+013640* THE SAME AS STUDENT-MASTER'S INDEXED READ SEQUENCE.  A     *
+013650* TERM ENROLLMENT EXTRACT FROM THE REGISTRAR HAS NO REASON   *
+013660* TO ARRIVE PRESORTED, SO SORT IT HERE INTO ENROLL-SORTED-   *
+013670* FILE RATHER THAN ASSUME THE INPUT IS ALREADY IN ORDER.     *
+013680*----------------------------------------------------------*
+013690 1150-SORT-ENROLLMENT.
+013691     SORT ENROLL-SORT-FILE
+013692         ON ASCENDING KEY ES-STU-NUMBER
+013693         INPUT PROCEDURE IS 1160-SORT-ENROLLMENT-IN
+013694         GIVING ENROLL-SORTED-FILE.
+013695 1150-EXIT.
+013696     EXIT.
+013697
+013698 1160-SORT-ENROLLMENT-IN.
+013699     MOVE "N" TO WS-ENRSRT-EOF-SW.
+013700     OPEN INPUT ENROLLMENT-FILE.
+013701     IF WS-ENRFILE-STATUS NOT = "00"
+013702         DISPLAY "RECONCIL: ENROLLMENT-FILE OPEN FOR SORT "
+013703                 "FAILED, STATUS=" WS-ENRFILE-STATUS
+013704         GO TO 9999-ABEND
+013705     END-IF.
+013706     PERFORM 1170-READ-ENROLLMENT-RAW THRU 1170-EXIT.
+013707     PERFORM 1180-RELEASE-ENROLLMENT THRU 1180-EXIT
+013708         UNTIL WS-ENRSRT-EOF.
+013709     CLOSE ENROLLMENT-FILE.
+013710 1160-EXIT.
+013711     EXIT.
+013712
+013713 1170-READ-ENROLLMENT-RAW.
+013714     READ ENROLLMENT-FILE
+013715         AT END
+013716             SET WS-ENRSRT-EOF TO TRUE
+013717     END-READ.
+013718 1170-EXIT.
+013719     EXIT.
+013720
+013721 1180-RELEASE-ENROLLMENT.
+013722     MOVE ENR-STU-NUMBER TO ES-STU-NUMBER.
+013723     MOVE ENR-STU-NAME   TO ES-STU-NAME.
+013724     MOVE ENR-TERM       TO ES-TERM.
+013725     RELEASE ENROLL-SORT-RECORD.
+013726     PERFORM 1170-READ-ENROLLMENT-RAW THRU 1170-EXIT.
+013727 1180-EXIT.
+013728     EXIT.
+013729
+013800*----------------------------------------------------------*
+013810* 1200-READ-ROSTER / 1300-READ-ENROLLMENT - READ-AHEAD      *
+013900* PARAGRAPHS.  ON END OF FILE THE COMPARE KEY IS FORCED TO  *
+014000* A HIGH SENTINEL SO THE MATCH-MERGE LOGIC IN 2100 DOES NOT *
+014100* NEED A SPECIAL CASE FOR A FILE THAT HAS RUN OUT.          *
+014200*----------------------------------------------------------*
+014300 1200-READ-ROSTER.
+014400     READ STUDENT-MASTER NEXT RECORD
+014500         AT END
+014600             SET WS-ROSTER-EOF TO TRUE
+014700             MOVE WS-SENTINEL TO WS-ROSTER-KEY
+014800         NOT AT END
+014900             MOVE STU-NUMBER TO WS-ROSTER-KEY
+015000     END-READ.
+015100 1200-EXIT.
+015200     EXIT.
+015300
+015400 1300-READ-ENROLLMENT.
+015500     READ ENROLL-SORTED-FILE
+015600         AT END
+015700             SET WS-ENROLL-EOF TO TRUE
+015800             MOVE WS-SENTINEL TO WS-ENROLL-KEY
+015900         NOT AT END
+015950             MOVE ENROLL-SORTED-RECORD TO ENROLL-SORT-RECORD
+016000             MOVE ES-STU-NUMBER TO WS-ENROLL-KEY
+016100     END-READ.
+016200 1300-EXIT.
+016300     EXIT.
+016400
+016500*----------------------------------------------------------*
+016600* 2000-RECONCILE - MATCH-MERGE THE TWO FILES BY STUDENT      *
+016700* NUMBER UNTIL BOTH ARE EXHAUSTED.                           *
+016800*----------------------------------------------------------*
+016900 2000-RECONCILE.
+017000     PERFORM 2100-COMPARE-ONE-PAIR THRU 2100-EXIT
+017100         UNTIL WS-ROSTER-EOF AND WS-ENROLL-EOF.
+017200 2000-EXIT.
+017300     EXIT.
+017400
+017500 2100-COMPARE-ONE-PAIR.
+017600     IF WS-ROSTER-KEY = WS-ENROLL-KEY
+017700         PERFORM 1200-READ-ROSTER THRU 1200-EXIT
+017800         PERFORM 1300-READ-ENROLLMENT THRU 1300-EXIT
+017900     ELSE
+018000         IF WS-ROSTER-KEY < WS-ENROLL-KEY
+018100             PERFORM 2200-REPORT-IN-ROSTER-ONLY THRU 2200-EXIT
+018200             PERFORM 1200-READ-ROSTER THRU 1200-EXIT
+018300         ELSE
+018400             PERFORM 2300-REPORT-IN-ENROLL-ONLY THRU 2300-EXIT
+018500             PERFORM 1300-READ-ENROLLMENT THRU 1300-EXIT
+018600         END-IF
+018700     END-IF.
+018800 2100-EXIT.
+018900     EXIT.
+019000
+019100 2200-REPORT-IN-ROSTER-ONLY.
+019200     MOVE SPACES TO PRT-DETAIL-LINE.
+019300     MOVE WS-ROSTER-KEY TO WS-RECON-NUMBER.
+019400     MOVE STU-NAME      TO WS-RECON-NAME.
+019500     MOVE "IN ROSTER, NOT ENROLLED" TO WS-RECON-EXCEPTION.
+019600     MOVE WS-RECON-DETAIL TO PRT-DETAIL-LINE.
+019700     PERFORM 8100-PRINT-LINE THRU 8100-EXIT.
+019800 2200-EXIT.
+019900     EXIT.
+020000
+020100 2300-REPORT-IN-ENROLL-ONLY.
+020200     MOVE SPACES TO PRT-DETAIL-LINE.
+020300     MOVE WS-ENROLL-KEY TO WS-RECON-NUMBER.
+020400     MOVE ES-STU-NAME   TO WS-RECON-NAME.
+020500     MOVE "ENROLLED, NOT IN ROSTER" TO WS-RECON-EXCEPTION.
+020600     MOVE WS-RECON-DETAIL TO PRT-DETAIL-LINE.
+020700     PERFORM 8100-PRINT-LINE THRU 8100-EXIT.
+020800 2300-EXIT.
+020900     EXIT.
+021000
+021100     COPY PRTFMT.
+021200
+021300*----------------------------------------------------------*
+021400* 9000-TERMINATE - CLOSE THE FILES AND END THE RUN.          *
+021500*----------------------------------------------------------*
+021600 9000-TERMINATE.
+021700     CLOSE STUDENT-MASTER.
+021800     CLOSE ENROLL-SORTED-FILE.
+021900     CLOSE REPORT-FILE.
+022000 9000-EXIT.
+022100     EXIT.
+
+022110*----------------------------------------------------------*
+022120* 9999-ABEND - A MASTER-FILE I/O ERROR IS UNRECOVERABLE;    *
+022130* END THE RUN WITH A NONZERO RETURN CODE SO THE JOB'S COND *
+022140* CHECKS BYPASS THE DOWNSTREAM STEPS.                      *
+022150*----------------------------------------------------------*
+022160 9999-ABEND.
+022170     MOVE 16 TO RETURN-CODE.
+022180     STOP RUN.
