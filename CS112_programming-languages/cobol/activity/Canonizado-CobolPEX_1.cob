@@ -1,19 +1,143 @@
-        identification division.
-        PROGRAM-ID. PRACTICE2.
+000100*================================================================*
+000200* PROGRAM:     PRACTICE2                                        *
+000300* PURPOSE:     PRINT-UTILITY STEP - PRINTS NUMOFLINES COPIES OF  *
+000400*              A ROUTING-SLIP LINE AS A HEADERED, PAGINATED      *
+000500*              REPORT.  NUMOFLINES COMES FROM A LINE-PARM        *
+000600*              CONTROL RECORD SO THE STEP CAN RUN UNATTENDED IN  *
+000700*              A SCHEDULED BATCH JOB INSTEAD OF WAITING ON AN    *
+000800*              OPERATOR ACCEPT.                                  *
+000900*                                                                *
+001000* MOD-LOG                                                        *
+001100*   2025-01-11  MC  ORIGINAL - ACCEPT'D NUMOFLINES FROM CONSOLE. *
+001200*   2026-08-08  MC  SOURCED NUMOFLINES FROM A LINE-PARM CONTROL  *
+001300*                   RECORD AND SWITCHED THE RAW DISPLAYS OVER TO *
+001400*                   THE SHARED PAGE-PRINT ROUTINE (PRTFMT.CPY).  *
+001500*================================================================*
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. PRACTICE2.
+001800 AUTHOR. M-CANONIZADO.
+001900 INSTALLATION. BICOL-UNIVERSITY-REGISTRAR.
+002000 DATE-WRITTEN. 2025-01-11.
+002100 DATE-COMPILED.
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT LINE-PARM ASSIGN TO "LINEPARM"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-PARM-STATUS.
+002900
+003000     SELECT REPORT-FILE ASSIGN TO "SLIPRPT"
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  LINE-PARM
+003600     LABEL RECORDS ARE OMITTED.
+003700     COPY LINPREC.
+003800
+003900 FD  REPORT-FILE
+004000     LABEL RECORDS ARE OMITTED.
+004100 01  REPORT-LINE                     PIC X(132).
+004200
+004300 WORKING-STORAGE SECTION.
+004400     COPY PRTCTL.
+004500
+004600 01  WS-FILE-STATUSES.
+004700     05  WS-PARM-STATUS              PIC X(02) VALUE "00".
+004800
+004900 01  NUMOFLINES                      PIC 99 VALUE ZERO.
+005000 01  COUNTER                        PIC 99 VALUE ZERO.
+005100
+005200 01  WS-DETAIL-LINE.
+005300     05  WS-DTL-LINENO               PIC ZZ9.
+005400     05  FILLER                      PIC X(04) VALUE SPACES.
+005500     05  WS-DTL-TEXT                 PIC X(20)
+005550         VALUE "HELLO WORLD".
+005600
+005700 PROCEDURE DIVISION.
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006000     PERFORM 2000-PRINT-LINES THRU 2000-EXIT.
+006100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006200     STOP RUN.
+006300
+006400*----------------------------------------------------------*
+006500* 1000-INITIALIZE - GET THE LINE COUNT FROM THE PARAMETER    *
+006600* RECORD AND OPEN THE PRINT FILE.                            *
+006700*----------------------------------------------------------*
+006800 1000-INITIALIZE.
+006900     PERFORM 1100-GET-LINE-PARM THRU 1100-EXIT.
+007000     OPEN OUTPUT REPORT-FILE.
+007100     MOVE "BICOL UNIVERSITY - ROUTING SLIP PRINT UTILITY"
+007200         TO PRT-TITLE-TEXT.
+007300     MOVE "LINE NO.   TEXT"        TO PRT-HEAD1-TEXT.
+007400     MOVE "--------   ----------------" TO PRT-HEAD2-TEXT.
+007500     MOVE 99 TO PRT-LINE-COUNT.
+007600     MOVE ZERO TO PRT-PAGE-COUNT.
+007700 1000-EXIT.
+007800     EXIT.
+007900
+008000*----------------------------------------------------------*
+008100* 1100-GET-LINE-PARM - A MISSING LINE-PARM FILE (STATUS 35)  *
+008200* DEFAULTS TO 10 LINES RATHER THAN HANGING THE STEP WAITING  *
+008250* ON A HUMAN.  ANY OTHER NON-ZERO STATUS IS A REAL I/O ERROR *
+008270* AND IS NOT MASKED AS A MISSING FILE.                       *
+008300*----------------------------------------------------------*
+008400 1100-GET-LINE-PARM.
+008420     MOVE 10 TO NUMOFLINES.
+008440     OPEN INPUT LINE-PARM.
+008460     IF WS-PARM-STATUS = "00"
+008480         READ LINE-PARM
+008500             AT END
+008520                 CONTINUE
+008540             NOT AT END
+008560                 MOVE PARM-NUMOFLINES TO NUMOFLINES
+008580         END-READ
+008600         CLOSE LINE-PARM
+008620     ELSE
+008640         IF WS-PARM-STATUS NOT = "35"
+008660             DISPLAY "PRACTICE2: LINE-PARM OPEN FAILED, STATUS="
+008680                     WS-PARM-STATUS
+008700             GO TO 9999-ABEND
+008720         END-IF
+009400     END-IF.
+009500 1100-EXIT.
+009600     EXIT.
+009700
+009800*----------------------------------------------------------*
+009900* 2000-PRINT-LINES - DRIVES LOOP-VIRUS FOR NUMOFLINES        *
+010000* ITERATIONS, ONE PRINTED LINE PER PASS.                     *
+010100*----------------------------------------------------------*
+010200 2000-PRINT-LINES.
+010300     PERFORM 2100-LOOP-VIRUS THRU 2100-EXIT
+010400         VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > NUMOFLINES.
+010500 2000-EXIT.
+010600     EXIT.
+010700
+010800 2100-LOOP-VIRUS.
+010900     MOVE SPACES TO PRT-DETAIL-LINE.
+011000     MOVE COUNTER TO WS-DTL-LINENO.
+011100     MOVE WS-DETAIL-LINE TO PRT-DETAIL-LINE.
+011200     PERFORM 8100-PRINT-LINE THRU 8100-EXIT.
+011300 2100-EXIT.
+011400     EXIT.
+011500
+011600     COPY PRTFMT.
+011700
+011800*----------------------------------------------------------*
+011900* 9000-TERMINATE - CLOSE THE PRINT FILE AND END THE RUN.     *
+012000*----------------------------------------------------------*
+012100 9000-TERMINATE.
+012200     CLOSE REPORT-FILE.
+012300 9000-EXIT.
+012400     EXIT.
 
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 NUMOFLINES PIC 99.
-        01 COUNTER PIC 99.
-
-        PROCEDURE DIVISION.
-            DISPLAY "Number: " WITH NO ADVANCING.
-            ACCEPT NUMOFLINES.
-            
-            MOVE 0 TO COUNTER.
-            PERFORM LOOP-VIRUS UNTIL COUNTER IS EQUAL TO NUMOFLINES.
-            STOP RUN.
-            
-        LOOP-VIRUS.
-            ADD 1 TO COUNTER.
-            DISPLAY "Hello World".
+012410*----------------------------------------------------------*
+012420* 9999-ABEND - A MASTER-FILE I/O ERROR IS UNRECOVERABLE;    *
+012430* END THE RUN WITH A NONZERO RETURN CODE SO THE JOB'S COND *
+012440* CHECKS BYPASS THE DOWNSTREAM STEPS.                      *
+012450*----------------------------------------------------------*
+012460 9999-ABEND.
+012470     MOVE 16 TO RETURN-CODE.
+012480     STOP RUN.
